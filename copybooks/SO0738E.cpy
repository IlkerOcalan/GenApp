@@ -0,0 +1,16 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SO0738E
+      * Typ                 : Fachliche Copystrecke OD1147A
+      *
+      * Suchkriterium fuer die Methode MANDATARCHIVUMZUG des OD1147A
+      * (kombinierter, atomarer Umzug eines Mandats vom Bestand in
+      * das Archiv in einem einzigen MaCH-Aufruf).
+      ***------------------------------------------------------------***
+       01  :PRF:-SO0738E.
+           05  :PRF:-DSTRUKTUR              PIC X(08).
+               88  :PRF:-DSTRUKTUR-OK           VALUE 'SO0738E '.
+           05  :PRF:-DVERSNR                PIC X(02).
+               88  :PRF:-DVERSNR-OK             VALUE '02'.
+           05  :PRF:-DSTRUKTUR-MD5          PIC X(32).
+               88  :PRF:-DSTRUKTUR-MD5-OK       VALUE SPACES.
+           05  :PRF:-BANKVERBINDUNGID       PIC 9(10).
