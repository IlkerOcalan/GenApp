@@ -0,0 +1,9 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SO0721E
+      * Typ                 : Fachliche Copystrecke OD1143A (Eingabe)
+      *
+      * Suchkriterium fuer die Methoden MANDATZUBVIDHOLEN und
+      * MANDATARCHZUBVIDHOLEN des OD1143A.
+      ***------------------------------------------------------------***
+       01  :PRF:-SO0721E.
+           05  :PRF:-BANKVERBINDUNGID       PIC 9(10).
