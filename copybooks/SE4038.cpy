@@ -0,0 +1,8 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE4038
+      * Typ                 : Arbeitsbereich fuer den MaCH
+      *
+      * Wird nach jedem MaCH-Aufruf per INITIALIZE zurueckgesetzt.
+      ***------------------------------------------------------------***
+       01  :PRF:-DATEN.
+           05  FILLER                       PIC X(10) VALUE SPACES.
