@@ -0,0 +1,20 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SO0726E
+      * Typ                 : Fachliche Copystrecke OD1145A
+      *
+      * Uebergabebereich fuer die Methoden AKTIVESMANDATLOESCHEN,
+      * ARCHIVIERTESMANDATLOES und MANDATSHISTLOESCHEN des OD1145A
+      * sowie fuer die Methoden des OV1145A selbst.
+      ***------------------------------------------------------------***
+       01  :PRF:-SO0726E.
+           05  :PRF:-DSTRUKTUR              PIC X(08).
+               88  :PRF:-DSTRUKTUR-OK           VALUE 'SO0726E '.
+           05  :PRF:-DVERSNR                PIC X(02).
+               88  :PRF:-DVERSNR-OK             VALUE '02'.
+           05  :PRF:-DSTRUKTUR-MD5          PIC X(32).
+               88  :PRF:-DSTRUKTUR-MD5-OK       VALUE SPACES.
+           05  :PRF:-BANKVERBINDUNGID       PIC 9(10).
+           05  :PRF:-LOESCHGRUND            PIC X(02).
+               88  :PRF:-LOESCHGRUND-KUNDENWIDERRUF  VALUE '01'.
+               88  :PRF:-LOESCHGRUND-BANKINITIIERT   VALUE '02'.
+               88  :PRF:-LOESCHGRUND-DUBLETTE        VALUE '03'.
