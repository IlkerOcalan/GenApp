@@ -0,0 +1,10 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE3991
+      * Typ                 : Technische Copystrecke
+      *
+      * Standard-Uebergabebereich (rufendes Programm, Typ).
+      ***------------------------------------------------------------***
+       01  :PRF:3991.
+           05  :PRF:-AUFRUFPGM              PIC X(08).
+           05  :PRF:-AUFRUFPGM-LOG          PIC X(30).
+           05  :PRF:-AUFRUFPGM-TYP          PIC X(10).
