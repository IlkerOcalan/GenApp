@@ -0,0 +1,11 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE3989
+      * Typ                 : Technische Copystrecke
+      *
+      * Aufrufdaten fuer BOB-Module (Methode, Ziel-Entitaet).
+      * Wird ueber REPLACING ==:PRF:== mit wechselndem Praefix
+      * eingebunden.
+      ***------------------------------------------------------------***
+       01  :PRF:3989.
+           05  :PRF:-MODUL-METHODE          PIC X(30).
+           05  :PRF:-ZIEL-ENTITAET          PIC X(30).
