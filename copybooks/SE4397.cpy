@@ -0,0 +1,22 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE4397
+      * Typ                 : Konstanten / allgemeine Schalter
+      *
+      * Allgemeiner Konstanten- und Schalterbereich, der ohne
+      * Praefix-Ersetzung in die WORKING-STORAGE SECTION der
+      * rufenden Programme eingebunden wird.
+      ***------------------------------------------------------------***
+       01  SE4397-ALLG-BEREICH.
+           05  SE4397-RC                    PIC S9(04) COMP VALUE ZERO.
+               88  ALLES-OK                      VALUE ZERO.
+               88  NOT-ALLES-OK                  VALUE 1 THRU 9999.
+           05  SE4397-SF-INTERN-STATUS      PIC X(01) VALUE 'J'.
+               88  SF-INTERN-OK                  VALUE 'J'.
+               88  SF-INTERN-NOT-OK              VALUE 'N'.
+           05  SE4397-LAST-CALL-RC          PIC X(01) VALUE 'J'.
+               88  LAST-CALL-OK                  VALUE 'J'.
+               88  LAST-CALL-NOT-OK              VALUE 'N'.
+           05  SE4397-LAST-CALL-MSG-SW      PIC X(01) VALUE SPACES.
+               88  LAST-CALL-MSG-NONE            VALUE 'J'.
+           05  SE4397-JA                    PIC X(01) VALUE 'J'.
+           05  SE4397-NEIN                  PIC X(01) VALUE 'N'.
