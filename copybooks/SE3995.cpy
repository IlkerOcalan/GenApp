@@ -0,0 +1,8 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE3995
+      * Typ                 : External-Bereich technische Daten
+      *
+      * EX-T-... Felder (Timestamp fuer Sperrkonzept).
+      ***------------------------------------------------------------***
+       01  EX-T-BEREICH.
+           05  EX-T-SPERR-TS                PIC X(26).
