@@ -0,0 +1,10 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE3996
+      * Typ                 : External-Bereich fuer Test/Logging
+      *
+      * EX-D-... Felder zur Steuerung des Loggings.
+      ***------------------------------------------------------------***
+       01  EX-D-BEREICH.
+           05  EX-D-LOGGING-SW              PIC X(01).
+               88  EX-D-LOGGING-ACTIVE          VALUE 'J'.
+           05  EX-D-LOG-OPTS-AENDTS         PIC X(26).
