@@ -0,0 +1,8 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE4055V2
+      * Typ                 : Technische Copystrecke
+      *
+      * Savearea des rufenden Programms (fuer MY-INIT=FOLGEANMELDUNG).
+      ***------------------------------------------------------------***
+       01  :PRF:4055.
+           05  :PRF:-SAVEAREA               PIC X(64).
