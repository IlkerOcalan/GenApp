@@ -0,0 +1,17 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SO0739E
+      * Typ                 : Fachliche Copystrecke OD1146A
+      *
+      * Uebergabebereich fuer die Methode ABLAGEDOKUMENTPRUEFEN des
+      * OD1146A (Anstoss der Bildarchiv-/Dokumentenpruefung vor der
+      * endgueltigen Loeschung eines archivierten Mandats).
+      ***------------------------------------------------------------***
+       01  :PRF:-SO0739E.
+           05  :PRF:-DSTRUKTUR              PIC X(08).
+               88  :PRF:-DSTRUKTUR-OK           VALUE 'SO0739E '.
+           05  :PRF:-DVERSNR                PIC X(02).
+               88  :PRF:-DVERSNR-OK             VALUE '02'.
+           05  :PRF:-DSTRUKTUR-MD5          PIC X(32).
+               88  :PRF:-DSTRUKTUR-MD5-OK       VALUE SPACES.
+           05  :PRF:-BANKVERBINDUNGID       PIC 9(10).
+           05  :PRF:-ABLAGEORT              PIC X(20).
