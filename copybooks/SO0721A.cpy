@@ -0,0 +1,28 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SO0721A
+      * Typ                 : Fachliche Copystrecke OD1143A (Ausgabe)
+      *
+      * Trefferliste der Methoden MANDATZUBVIDHOLEN und
+      * MANDATARCHZUBVIDHOLEN des OD1143A.
+      ***------------------------------------------------------------***
+       01  :PRF:-SO0721A.
+           05  :PRF:-ANZAHL                 PIC 9(04) COMP.
+           05  :PRF:-MANDAT-TAB OCCURS 50 TIMES.
+               10  :PRF:-BANKVERBINDUNGID   PIC 9(10).
+               10  :PRF:-MANDATREFNR        PIC X(35).
+               10  :PRF:-MANDATSART         PIC X(02).
+               10  :PRF:-VERWENDUNGSART     PIC X(02).
+               10  :PRF:-LETZTVERWEND       PIC 9(08).
+               10  :PRF:-VERWENDBARBIS      PIC 9(08).
+               10  :PRF:-MANDATSSTATUS      PIC X(02).
+                   88  :PRF:-MANDATSSTATUS-AKTIV       VALUE '01'.
+                   88  :PRF:-MANDATSSTATUS-ARCHIVIERT  VALUE '02'.
+                   88  :PRF:-MANDATSSTATUS-GESPERRT    VALUE '03'.
+               10  :PRF:-ABLAGEORT          PIC X(20).
+               10  :PRF:-MANDANT            PIC X(04).
+               10  :PRF:-ANLDAT             PIC 9(08).
+               10  :PRF:-GUELTVONZP         PIC X(26).
+               10  :PRF:-GUELTBISZP         PIC X(26).
+               10  :PRF:-ANLAENDID          PIC X(08).
+               10  :PRF:-ANLAENDPG          PIC X(08).
+               10  :PRF:-ANLAENDZP          PIC X(26).
