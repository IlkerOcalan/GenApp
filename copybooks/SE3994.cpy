@@ -0,0 +1,9 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SE3994
+      * Typ                 : External-Bereich fuer MaCH
+      *
+      * EX-M-... Felder, die waehrend der Anmeldung am BOB-Umfeld
+      * durch SF0001 belegt werden.
+      ***------------------------------------------------------------***
+       01  EX-M-BEREICH.
+           05  EX-M-CURRENT-PGM             PIC X(08).
