@@ -0,0 +1,8 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SF0011V2
+      * Typ                 : Uebergabebereich UPRO SF0011 (Logging)
+      ***------------------------------------------------------------***
+       01  :PRF:0011V2.
+           05  :PRF:-LOG-NAMESPACE          PIC X(80).
+           05  :PRF:-LOG-LEVEL              PIC X(08).
+           05  :PRF:-LOG-LEVEL-NR           PIC X(01).
