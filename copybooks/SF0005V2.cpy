@@ -0,0 +1,38 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SF0005V2
+      * Typ                 : Uebergabebereich UPRO SF0005 (MaCH)
+      *
+      * Aufrufbereich (K1) fuer $MSG-ADD/$MSG-FETCH/$MSG-DELETE sowie
+      * die per FETCH zurueckgelieferte Nachrichtentabelle.
+      * Wird ueber REPLACING ==:PRF:== / ==:OCC:== mit wechselndem
+      * Praefix bzw. Tabellengroesse eingebunden.
+      ***------------------------------------------------------------***
+       01  :PRF:0005V2.
+           05  :PRF:-UEBERGABE.
+               10  :PRF:-FUNKTION           PIC X(02).
+           05  :PRF:-MSG-CTR-FETCHED        PIC S9(04) COMP.
+           05  :PRF:-MSG-CTR-DELETED        PIC S9(04) COMP.
+           05  :PRF:-MSG-AREA-PTR           USAGE IS POINTER.
+           05  :PRF:-KLARTEXT-SW            PIC X(01).
+               88  :PRF:-KLARTEXT-NICHT-ERMITTELN  VALUE 'N'.
+           05  :PRF:-K1-BEREICH.
+               10  :PRF:-K1-LAST-CALL-SW    PIC X(01).
+                   88  :PRF:-K1-LAST-CALL       VALUE 'J'.
+               10  :PRF:-K1-AUFTRAGGEBER    PIC X(08).
+               10  :PRF:-K1-MSG-NUM-X4-NEU  PIC X(04).
+               10  :PRF:-K1-MSG-NUM-X4-ALT  PIC X(04).
+               10  :PRF:-K1-MSG-SYSTEM-NEU  PIC X(04).
+               10  :PRF:-K1-MSG-SYSTEM-ALT  PIC X(04).
+               10  :PRF:-K1-MSG-MODUL-NEU   PIC X(08).
+               10  :PRF:-K1-MSG-MODUL-LOG   PIC X(30).
+               10  :PRF:-K1-MSG-METHODE     PIC X(30).
+               10  :PRF:-K1-MSG-FEHLERFELD  PIC X(30).
+               10  :PRF:-K1-MSG-VARIABLE    OCCURS 5 TIMES PIC X(30).
+               10  :PRF:-K1-SEVERITY-SW     PIC X(01).
+                   88  :PRF:-K1-SEVERITY-CRITICAL  VALUE '9'.
+               10  :PRF:-K1-MSG-TYPE-SW     PIC X(01).
+                   88  :PRF:-K1-MSG-TYPE-VALID     VALUE '1'.
+               10  :PRF:-K1-MSG-ECR-SW      PIC X(01).
+                   88  :PRF:-K1-MSG-ECR-NULL       VALUE LOW-VALUE.
+           05  :PRF:-MSG-TAB OCCURS :OCC: TIMES.
+               10  :PRF:-MSG-NUM-X4         PIC X(04).
