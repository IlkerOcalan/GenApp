@@ -0,0 +1,9 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SF0001
+      * Typ                 : Uebergabebereich UPRO SF0001
+      *
+      * An-/Abmeldung am BOB-Environment.
+      ***------------------------------------------------------------***
+       01  :PRF:0001.
+           05  :PRF:-LGF                    PIC S9(04) COMP.
+           05  :PRF:-SYSTEM                 PIC X(04).
