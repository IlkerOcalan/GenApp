@@ -0,0 +1,26 @@
+      ***------------------------------------------------------------***
+      * Copybook            : SO0733E
+      * Typ                 : Fachliche Copystrecke OD1144A
+      *
+      * Uebergabebereich fuer die Methoden AKTIVESMANDATSPEICHERN und
+      * MANDATINARCHIVSPEICHER des OD1144A.
+      ***------------------------------------------------------------***
+       01  :PRF:-SO0733E.
+           05  :PRF:-BANKVERBINDUNGID       PIC 9(10).
+           05  :PRF:-MANDATREFNR            PIC X(35).
+           05  :PRF:-MANDATSART             PIC X(02).
+           05  :PRF:-VERWENDUNGSART         PIC X(02).
+           05  :PRF:-VERWENDDAT             PIC 9(08).
+           05  :PRF:-VERWENDBARBIS          PIC 9(08).
+           05  :PRF:-MANDATSSTATUS          PIC X(02).
+               88  :PRF:-MANDATSSTATUS-AKTIV       VALUE '01'.
+               88  :PRF:-MANDATSSTATUS-ARCHIVIERT  VALUE '02'.
+               88  :PRF:-MANDATSSTATUS-GESPERRT    VALUE '03'.
+           05  :PRF:-ABLAGEORT              PIC X(20).
+           05  :PRF:-MANDANT                PIC X(04).
+           05  :PRF:-ANLDAT                 PIC 9(08).
+           05  :PRF:-GUELTVONZP             PIC X(26).
+           05  :PRF:-GUELTBISZP             PIC X(26).
+           05  :PRF:-ANLAENDID              PIC X(08).
+           05  :PRF:-ANLAENDPG              PIC X(08).
+           05  :PRF:-ANLAENDZP              PIC X(26).
