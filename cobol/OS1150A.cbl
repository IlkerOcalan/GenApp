@@ -0,0 +1,357 @@
+      ***------------------------------------------------------------***
+      * Datum               : (vgl. ClearCase-Historie)
+      * MusterVersion       : 3.3 vom 26.11.2009
+      * Typ                 : Hauptprogramm (Stapel)
+      *
+      * Anwendung/Subsystem : GO_Partner
+      * Komponente          : OSMandatArchivStapel
+      * Name:               : OS1150A
+      *
+      ***------------------------------------------------------------***
+      *
+      * Dokumentation:
+      * OS_MandatArchivStapel <OS1150A>
+      *      Stapelprogramm zur Massenarchivierung nicht mehr
+      *      verwendeter SEPA-Mandate.
+      *
+      *      Liest die Kandidatenliste MANDDORM (BANKVERBINDUNGID /
+      *      VERWENDDAT, vom vorgelagerten Selektionslauf bereit-
+      *      gestellt) und ruft fuer jedes Mandat, dessen VERWENDDAT
+      *      laenger als 36 Monate (SEPA-Nichtnutzungsfrist) zurueck-
+      *      liegt, das OV1145A mit der Methode MANDATARCHIVIEREN auf
+      *      - statt das bisher nur je einzelne BANKVERBINDUNGID von
+      *      Hand angestossene MANDATARCHIVIEREN manuell zu wieder-
+      *      holen.
+      *
+      ***------------------------------------------------------------***
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     OS1150A.
+       AUTHOR.         R. Vogt
+
+       DATE-WRITTEN.   09.08.2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      ***------------------------------------------------------------***
+      *  Kandidatenliste der Mandate zur Nichtnutzungspruefung
+      ***------------------------------------------------------------***
+           SELECT MANDDORM-DATEI ASSIGN TO 'MANDDORM'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MANDDORM-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      ***------------------------------------------------------------***
+      *  Satz der Kandidatenliste MANDDORM
+      ***------------------------------------------------------------***
+       FD  MANDDORM-DATEI
+           RECORDING MODE IS F.
+       01  MANDDORM-SATZ.
+           05  MANDDORM-BANKVERBINDUNGID      PIC 9(10).
+           05  MANDDORM-VERWENDDAT             PIC 9(08).
+           05  FILLER                          PIC X(114).
+
+       WORKING-STORAGE SECTION.
+
+      ***------------------------------------------------------------***
+      *  Bereich für Programmstart
+      ***------------------------------------------------------------***
+       01 WS-START.
+          05 WS-EYECATCHER.
+             10 FILLER                 PIC  X(30)
+                                       USAGE IS DISPLAY
+                                 VALUE '**********WS-ANFANG*********'.
+             10 FILLER                 PIC  X(08)
+                                       USAGE IS DISPLAY
+                                       VALUE 'OS1150A'.
+
+      ***------------------------------------------------------------***
+      *  Copystrecke fuer allgemeinen Konstantenbereich
+      ***------------------------------------------------------------***
+           COPY SE4397.
+
+      ***------------------------------------------------------------***
+      *  Bereich fuer die Kandidatenverarbeitung
+      ***------------------------------------------------------------***
+       01 WS-MANDDORM-BEREICH.
+          05 WS-MANDDORM-STATUS            PIC X(02).
+          05 WS-MANDDORM-EOF-SW            PIC X(01) VALUE 'N'.
+             88 MANDDORM-DATEI-ENDE             VALUE 'J'.
+
+      ***------------------------------------------------------------***
+      *  Bereich fuer die 36-Monats-Grenze
+      ***------------------------------------------------------------***
+       01 WS-DATUM-BEREICH.
+          05 WS-HEUTE-DATUM.
+             10 WS-HEUTE-JJJJ               PIC 9(04).
+             10 WS-HEUTE-MM                 PIC 9(02).
+             10 WS-HEUTE-TT                 PIC 9(02).
+          05 WS-GRENZ-DATUM.
+             10 WS-GRENZ-JJJJ               PIC 9(04).
+             10 WS-GRENZ-MM                 PIC 9(02).
+             10 WS-GRENZ-TT                 PIC 9(02).
+          05 WS-GRENZ-DATUM-N REDEFINES WS-GRENZ-DATUM PIC 9(08).
+          05 WS-MONATE-HEUTE                PIC 9(06) COMP.
+          05 WS-MONATE-GRENZE               PIC 9(06) COMP.
+
+      ***------------------------------------------------------------***
+      *  Zaehler fuer die Laufzusammenfassung
+      ***------------------------------------------------------------***
+       01 WS-ZAEHLER-BEREICH.
+          05 WS-ANZ-GELESEN                PIC 9(06) COMP VALUE ZERO.
+          05 WS-ANZ-SELEKTIERT              PIC 9(06) COMP VALUE ZERO.
+          05 WS-ANZ-ARCHIVIERT              PIC 9(06) COMP VALUE ZERO.
+          05 WS-ANZ-FEHLER                  PIC 9(06) COMP VALUE ZERO.
+
+      ***------------------------------------------------------------***
+      *  Copystrecken fuer den Aufruf des OV1145A
+      ***------------------------------------------------------------***
+      * Technische Copystrecke mit den Aufrufdaten fuer OV1145A
+           COPY SE3989 REPLACING ==:PRF:== BY ==U1==.
+      * Fachliche Copystrecke fuer die Methode MANDATARCHIVIEREN
+           COPY SO0726E REPLACING ==:PRF:== BY ==E01==.
+      * Initialisierung
+           COPY SO0726E REPLACING ==:PRF:== BY ==EI01==.
+
+      ***------------------------------------------------------------***
+      ***------------------------------------------------------------***BOBENV
+      * * LOESCHSTRUKTUREN FUER BOB-ENVIRONMENT                        *BOBENV
+      ***------------------------------------------------------------***BOBENV
+           COPY SE3989 REPLACING ==:PRF:== BY ==DL11==.                 BOBENV
+           COPY SE4055V2 REPLACING ==:PRF:== BY ==DL12==.               BOBENV
+           COPY SE3991   REPLACING ==:PRF:== BY ==DL13==.               BOBENV
+           COPY SF0001   REPLACING ==:PRF:== BY ==DL01==.               BOBENV
+      * * BEREICH FUER ENTSPRECHENDEN MACH-BER                          BOBENV
+      ***------------------------------------------------------------***BOBENV
+      * * UEBERGABE STRUKTUREN FUER BOB-ENVIRONMENT                    *BOBENV
+      ***------------------------------------------------------------***BOBENV
+      * * STANDARD UEBERGABEBEREICH MODULDATEN (LOG.NAME ETC)           BOBENV
+           COPY SE3989 REPLACING ==:PRF:== BY ==SY11==.                 BOBENV
+      * * SAVEAREA des rufenden Pgms (wg.MY-INIT=ERSTANMELDUNG)          BOBENV
+           COPY SE4055V2 REPLACING ==:PRF:== BY ==SY12==.               BOBENV
+      * * Standard-Uebergabebereich (rufendes Programm, Typ)            BOBENV
+           COPY SE3991 REPLACING ==:PRF:== BY ==SY13==.                 BOBENV
+      * * External-Bereich fuer MaCH                                    BOBENV
+      * * EX-M-...                                                      BOBENV
+           COPY SE3994.                                                 BOBENV
+           COPY SF0001   REPLACING ==:PRF:== BY ==SY01==.               BOBENV
+      ***------------------------------------------------------------***BOBENV
+      * * VARIABLENDEFINITIONEN FUER BOB-ENVIRONMENT                   *BOBENV
+      ***------------------------------------------------------------***BOBENV
+       77  MY-NAME           PIC X(8)                                   BOBENV
+                             VALUE 'OS1150A'.                           BOBENV
+       77  MY-SYSTEM         PIC X(4)                                   BOBENV
+                             VALUE 'BOB'.                               BOBENV
+       77  MY-NAME-LOG       PIC X(30)                                  BOBENV
+                             VALUE 'OSMandatArchivStapel'.              BOBENV
+       77  MY-NAMESPACE      PIC X(80)                                  BOBENV
+                             VALUE 'GO_PARTNER'.                        BOBENV
+       77  MY-TYP            PIC X(10)                                  BOBENV
+                             VALUE 'HPRO'.                              BOBENV
+       01  MY-CALLER         PIC X(8)                                   BOBENV
+                             VALUE SPACES.                              BOBENV
+      ***------------------------------------------------------------***BOBENV
+      * * ENDE VARIABLEN FUER BOB-ENVIRONMENT                          *BOBENV
+      ***------------------------------------------------------------***BOBENV
+       77  OV1145A        PIC X(8)  VALUE 'OV1145A'.                    MCALL
+       01  SF0001  PIC X(10)  VALUE 'SF0001'.                           MUPRODEF
+
+       PROCEDURE DIVISION.
+
+       OS1150A-MAINLINE.
+
+      ***------------------------------------------------------------***
+      * Aufbau des BOB-Environment und Stapelsteuerung
+      ***------------------------------------------------------------***
+
+           SET ALLES-OK TO TRUE
+           PERFORM AS010-ANMELDUNG-PGM
+           IF ALLES-OK
+              PERFORM A0010-VORINITIALISIERUNG
+              PERFORM B0000-STAPELVERARBEITUNG
+           END-IF
+           PERFORM Z9990-ABSCHLUSSMELDUNG
+           PERFORM ES990-ABMELDUNG
+           GOBACK.
+
+
+       A0010-VORINITIALISIERUNG.
+
+      ***------------------------------------------------------------***
+      * 36-Monats-Grenzdatum fuer die SEPA-Nichtnutzungsfrist
+      * ermitteln
+      ***------------------------------------------------------------***
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HEUTE-DATUM
+
+           COMPUTE WS-MONATE-HEUTE  = WS-HEUTE-JJJJ * 12 + WS-HEUTE-MM
+           COMPUTE WS-MONATE-GRENZE = WS-MONATE-HEUTE - 36
+           COMPUTE WS-GRENZ-JJJJ = (WS-MONATE-GRENZE - 1) / 12
+           COMPUTE WS-GRENZ-MM   = WS-MONATE-GRENZE
+                                  - (WS-GRENZ-JJJJ * 12)
+           MOVE WS-HEUTE-TT TO WS-GRENZ-TT
+
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
+       B0000-STAPELVERARBEITUNG.
+
+      ***------------------------------------------------------------***
+      * Kandidatenliste durchlaufen und je Treffer MANDATARCHIVIEREN
+      * anstossen
+      ***------------------------------------------------------------***
+
+           OPEN INPUT MANDDORM-DATEI
+           IF WS-MANDDORM-STATUS = '35'
+              DISPLAY '  '
+              'OS1150A: keine Kandidatendatei MANDDORM vorhanden -'
+              ' Lauf ohne Selektion beendet'
+           ELSE
+              MOVE 'N' TO WS-MANDDORM-EOF-SW
+              PERFORM UNTIL MANDDORM-DATEI-ENDE
+                 READ MANDDORM-DATEI
+                   AT END
+                      SET MANDDORM-DATEI-ENDE TO TRUE
+                   NOT AT END
+                      PERFORM B0100-KANDIDAT-PRUEFEN
+                 END-READ
+              END-PERFORM
+              CLOSE MANDDORM-DATEI
+           END-IF
+
+           EXIT.
+
+
+       B0100-KANDIDAT-PRUEFEN.
+
+      ***------------------------------------------------------------***
+      * Einzelnen Kandidaten gegen die 36-Monats-Grenze pruefen und
+      * bei Ueberschreitung archivieren
+      ***------------------------------------------------------------***
+
+           ADD 1 TO WS-ANZ-GELESEN
+
+           IF MANDDORM-VERWENDDAT < WS-GRENZ-DATUM-N
+              ADD 1 TO WS-ANZ-SELEKTIERT
+              PERFORM M0100-MANDAT-ARCHIVIEREN-RUFEN
+           END-IF
+
+           EXIT.
+
+
+       M0100-MANDAT-ARCHIVIEREN-RUFEN.
+
+      ***------------------------------------------------------------***
+      * OV1145A mit der Methode MANDATARCHIVIEREN fuer die aktuelle
+      * BANKVERBINDUNGID aufrufen
+      ***------------------------------------------------------------***
+
+           MOVE 'MANDATARCHIVIEREN' TO U1-MODUL-METHODE
+           MOVE 'ODMandat'          TO U1-ZIEL-ENTITAET
+
+           MOVE EI01-SO0726E        TO E01-SO0726E
+           MOVE 'SO0726E '          TO E01-DSTRUKTUR
+           MOVE '02'                TO E01-DVERSNR
+           MOVE SPACES              TO E01-DSTRUKTUR-MD5
+           MOVE MANDDORM-BANKVERBINDUNGID TO E01-BANKVERBINDUNGID
+
+      *|-< $MCALL OV1145A
+      *    ...    ENTITAET='ODMandat'
+      *    ...    METHODE='MANDATARCHIVIEREN'
+      *    ...    U13989
+      *    ...    OMITTED
+      *    ...    E01-SO0726E
+      *    ...    OMITTED
+           CALL OV1145A USING U13989
+                              OMITTED
+                              E01-SO0726E
+                              OMITTED
+           END-CALL
+
+           IF ALLES-OK
+              ADD 1 TO WS-ANZ-ARCHIVIERT
+           ELSE
+              ADD 1 TO WS-ANZ-FEHLER
+              SET ALLES-OK TO TRUE
+           END-IF
+
+           EXIT.
+
+
+       Z9990-ABSCHLUSSMELDUNG.
+
+      ***------------------------------------------------------------***
+      * Laufzusammenfassung fuer den Operator ausgeben
+      ***------------------------------------------------------------***
+
+           DISPLAY '  '
+           'OS1150A Stapel-Archivierung beendet:'
+           ' GELESEN='     WS-ANZ-GELESEN
+           ' SELEKTIERT='  WS-ANZ-SELEKTIERT
+           ' ARCHIVIERT='  WS-ANZ-ARCHIVIERT
+           ' FEHLER='      WS-ANZ-FEHLER
+
+           EXIT.
+
+      ***------------------------------------------------------------***BOBEPI
+      * * PUZI CODE EXTENTION AREA    Attention                        *BOBEPI
+      * * ANMELDUNG AM BOB-ENVIRONMENT                                 *BOBEPI
+      ***------------------------------------------------------------***BOBEPI
+       AS010-ANMELDUNG-PGM.                                             BOBEPI
+           MOVE DL124055 TO SY124055                                    BOBEPI
+           MOVE DL113989 TO SY113989                                    BOBEPI
+           MOVE DL133991 TO SY133991                                    BOBEPI
+           MOVE DL010001 TO SY010001                                    BOBEPI
+           MOVE 'ERSTANMELDUNG'  TO SY11-MODUL-METHODE                  BOBEPI
+           MOVE MY-TYP      TO SY13-AUFRUFPGM-TYP                       BOBEPI
+           MOVE MY-NAME     TO SY13-AUFRUFPGM                           BOBEPI
+           MOVE MY-NAME-LOG TO SY13-AUFRUFPGM-LOG                       BOBEPI
+           MOVE MY-SYSTEM   TO SY01-SYSTEM                              BOBEPI
+      ***------------------------------------------------------------***MUPRO
+      * UNTERPROGRAMM SF0001 AUFRUFEN                                  *MUPRO
+      ***------------------------------------------------------------***MUPRO
+           CALL SF0001 USING SY113989                                   MUPRO
+                   SY124055                                             MUPRO
+                   SY133991                                             MUPRO
+                   SY010001                                             MUPRO
+           END-CALL                                                     MUPRO
+           IF SF-INTERN-NOT-OK                                          BOBEPI
+              SET NOT-ALLES-OK TO TRUE                                  BOBEPI
+           END-IF                                                       BOBEPI
+           MOVE EX-M-CURRENT-PGM TO MY-CALLER                           BOBEPI
+           EXIT.                                                        BOBEPI
+      ***------------------------------------------------------------***BOBEPI
+      * * ABMELDUNG VOM BOB-ENVIRONMENT                                *BOBEPI
+      ***------------------------------------------------------------***BOBEPI
+       ES990-ABMELDUNG.                                                 BOBEPI
+           MOVE DL113989    TO SY113989                                 BOBEPI
+           MOVE DL133991    TO SY133991                                 BOBEPI
+           MOVE DL010001    TO SY010001                                 BOBEPI
+           MOVE MY-NAME     TO SY13-AUFRUFPGM                           BOBEPI
+           MOVE MY-NAME-LOG TO SY13-AUFRUFPGM-LOG                       BOBEPI
+           MOVE 'ABMELDUNG' TO SY11-MODUL-METHODE                       BOBEPI
+      ***------------------------------------------------------------***MUPRO
+      * UNTERPROGRAMM SF0001 AUFRUFEN                                  *MUPRO
+      ***------------------------------------------------------------***MUPRO
+           CALL SF0001 USING SY113989                                   MUPRO
+                   SY124055                                             MUPRO
+                   SY133991                                             MUPRO
+                   SY010001                                             MUPRO
+           END-CALL                                                     MUPRO
+           IF SF-INTERN-NOT-OK                                          BOBEPI
+              SET NOT-ALLES-OK TO TRUE                                  BOBEPI
+           END-IF                                                       BOBEPI
+           EXIT.                                                        BOBEPI
