@@ -58,10 +58,98 @@
        SPECIAL-NAMES.
                   DECIMAL-POINT IS COMMA.
 
+      ***------------------------------------------------------------***
+      *  Mandats-Lebenszyklus-Report
+      ***------------------------------------------------------------***
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANDREPT-DATEI ASSIGN TO 'MANDREPT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MANDREPT-STATUS.
+
+      ***------------------------------------------------------------***
+      *  Checkpoint-Datei fuer MANDATREAKTIVIEREN
+      ***------------------------------------------------------------***
+           SELECT MANDCKPT-DATEI ASSIGN TO 'MANDCKPT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MANDCKPT-STATUS.
+
+      ***------------------------------------------------------------***
+      *  Statuswechsel-Audit vor MANDATSHISTLOESCHEN
+      ***------------------------------------------------------------***
+           SELECT MANDHAUD-DATEI ASSIGN TO 'MANDHAUD'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MANDHAUD-STATUS.
+
       ***------------------------------------------------------------***
 
        DATA DIVISION.
 
+       FILE SECTION.
+
+      ***------------------------------------------------------------***
+      *  Satz des Mandats-Lebenszyklus-Reports
+      ***------------------------------------------------------------***
+       FD  MANDREPT-DATEI
+           RECORDING MODE IS F.
+       01  MANDREPT-SATZ                    PIC X(132).
+
+      ***------------------------------------------------------------***
+      *  Satz der Checkpoint-Datei MANDATREAKTIVIEREN
+      *
+      *  Die Datei wird als fortlaufendes Checkpoint-Protokoll
+      *  gefuehrt (nur Anhaengen, keine Aenderung bestehender
+      *  Saetze). Pro angestossener Reaktivierung wird nach dem
+      *  Holen des Archivsatzes (Schritt GEHOLT), nach dem Speichern
+      *  im Aktivbestand (Schritt GESPEICHERT) und nach dem Loeschen
+      *  des Archivsatzes (Schritt FERTIG) je ein Satz angehaengt.
+      *  Bricht der Lauf dazwischen ab (Abend), ist der letzte fuer
+      *  eine BANKVERBINDUNGID protokollierte Schritt GESPEICHERT
+      *  ohne nachfolgendes FERTIG - das erkennt der naechste Aufruf
+      *  bzw. eine Revision anhand eines sequentiellen Durchlaufs
+      *  der Datei und kann die Verarbeitung gezielt fortsetzen.
+      ***------------------------------------------------------------***
+       FD  MANDCKPT-DATEI
+           RECORDING MODE IS F.
+       01  MANDCKPT-SATZ.
+           05  MANDCKPT-BANKVERBINDUNGID    PIC 9(10).
+           05  MANDCKPT-SCHRITT             PIC X(02).
+               88  MANDCKPT-SCHRITT-GEHOLT       VALUE '01'.
+               88  MANDCKPT-SCHRITT-GESPEICHERT  VALUE '02'.
+               88  MANDCKPT-SCHRITT-FERTIG       VALUE '03'.
+
+      ***------------------------------------------------------------***
+      *  Satz des Statuswechsel-Audits vor MANDATSHISTLOESCHEN
+      *
+      *  Vor jedem Aufruf des OD1145A-Purgens der Historie (Methode
+      *  MANDATSHISTLOESCHEN) wird hier ein knapper Audit-Satz
+      *  angehaengt: wer (aufrufendes Programm), wann (Tagesdatum),
+      *  Status alt/neu und die ausfuehrende OV1145A-Methode - damit
+      *  der Statuswechsel auch nach dem Purge nachvollziehbar bleibt.
+      *
+      *  MANDHAUD-SCHRITT haelt - wie MANDCKPT-SCHRITT beim Checkpoint-
+      *  Protokoll - fest, ob ein Satz der vor dem Purge geschriebene
+      *  Versuch ist (VERSUCHT) oder die nach bekanntem Ausgang
+      *  nachgetragene Korrektur (BESTAETIGT/KORRIGIERT): bricht der
+      *  Lauf zwischen VERSUCHT und der Korrektur ab, bleibt VERSUCHT
+      *  der letzte Satz und dokumentiert den Abbruch; laeuft das
+      *  Programm normal weiter, macht die Korrektur den Audit-Satz
+      *  richtig, auch wenn die Loeschung am Ende fehlschlug.
+      ***------------------------------------------------------------***
+       FD  MANDHAUD-DATEI
+           RECORDING MODE IS F.
+       01  MANDHAUD-SATZ.
+           05  MANDHAUD-BANKVERBINDUNGID    PIC 9(10).
+           05  MANDHAUD-METHODE             PIC X(30).
+           05  MANDHAUD-STATUS-ALT          PIC X(02).
+           05  MANDHAUD-STATUS-NEU          PIC X(02).
+           05  MANDHAUD-BENUTZER            PIC X(08).
+           05  MANDHAUD-DATUM               PIC 9(08).
+           05  MANDHAUD-SCHRITT             PIC X(02).
+               88  MANDHAUD-SCHRITT-VERSUCHT    VALUE '01'.
+               88  MANDHAUD-SCHRITT-BESTAETIGT  VALUE '02'.
+               88  MANDHAUD-SCHRITT-KORRIGIERT  VALUE '03'.
+
        WORKING-STORAGE SECTION.
 
       ***------------------------------------------------------------***
@@ -94,7 +182,52 @@
                                          USAGE IS DISPLAY.
           05 WS-DSTRUKTUR-MD5            PIC X(32)
                                          USAGE IS DISPLAY.
+          05 WS-ARCH-LOESCHGRUND-SW      PIC X(01) VALUE 'N'.
+             88 ARCH-LOESCHGRUND-UEBERNEHMEN  VALUE 'J'.
+
+      ***------------------------------------------------------------***
+      *  Bereich fuer den Mandats-Lebenszyklus-Report
+      ***------------------------------------------------------------***
+       01 WS-MANDREPT-BEREICH.
+          05 WS-MANDREPT-STATUS           PIC X(02).
+          05 WS-REPORT-MANDATREFNR        PIC X(35).
+          05 WS-REPORT-BANKVERBINDUNGID   PIC 9(10).
+          05 WS-REPORT-MANDANT            PIC X(04).
+          05 WS-REPORT-STATUS-ALT         PIC X(02).
+             88 WS-REPORT-STATUS-ALT-GELOESCHT  VALUE '09'.
+          05 WS-REPORT-STATUS-NEU         PIC X(02).
+             88 WS-REPORT-STATUS-NEU-GELOESCHT  VALUE '09'.
+             88 WS-REPORT-STATUS-NEU-GESPERRT   VALUE '03'.
+          05 WS-REPORT-ERGEBNIS           PIC X(06).
+          05 WS-REPORT-MSGFETCH-CTR       PIC 9(04) VALUE ZERO.
+          05 WS-REPORT-MSGDEL-CTR         PIC 9(04) VALUE ZERO.
+
+      ***------------------------------------------------------------***
+      *  Bereich fuer die Checkpoint-Verarbeitung MANDATREAKTIVIEREN
+      ***------------------------------------------------------------***
+       01 WS-MANDCKPT-BEREICH.
+          05 WS-MANDCKPT-STATUS           PIC X(02).
+          05 WS-MANDCKPT-EOF-SW           PIC X(01) VALUE 'N'.
+             88 MANDCKPT-DATEI-ENDE           VALUE 'J'.
+          05 WS-MANDCKPT-GEFUNDEN-SW      PIC X(01) VALUE 'N'.
+             88 MANDCKPT-WURDE-GEFUNDEN       VALUE 'J'.
+          05 WS-MANDCKPT-LETZTER-SCHRITT  PIC X(02).
+             88 MANDCKPT-LETZTER-GESPEICHERT  VALUE '02'.
+             88 MANDCKPT-LETZTER-FERTIG       VALUE '03'.
 
+      ***------------------------------------------------------------***
+      *  Bereich fuer den Statuswechsel-Audit
+      ***------------------------------------------------------------***
+       01 WS-MANDHAUD-BEREICH.
+          05 WS-MANDHAUD-STATUS           PIC X(02).
+          05 WS-MANDHAUD-VERSUCHT-SW      PIC X(01) VALUE 'N'.
+             88 MANDHAUD-WURDE-VERSUCHT      VALUE 'J'.
+
+      ***------------------------------------------------------------***
+      *  Bereich fuer das Tagesdatum
+      ***------------------------------------------------------------***
+       01 WS-DATUM-BEREICH.
+          05 WS-HEUTE-DATUM               PIC 9(08).
 
       ***------------------------------------------------------------***
       *  Copystrecken
@@ -127,6 +260,19 @@
       *  Initialisierung
            COPY SO0721E REPLACING ==:PRF:== BY ==EI03==.
 
+      *  Copystrecken fuer das OD1146A
+      *  Methode ABLAGEDOKUMENTPRUEFEN
+           COPY SO0739E REPLACING ==:PRF:== BY ==EB04==.
+      *  Initialisierung
+           COPY SO0739E REPLACING ==:PRF:== BY ==EI04==.
+
+      *  Copystrecken fuer das OD1147A
+      *  Methode MANDATARCHIVUMZUG (kombinierter Umzug Bestand->Archiv)
+           COPY SO0733E REPLACING ==:PRF:== BY ==AB05==.
+           COPY SO0738E REPLACING ==:PRF:== BY ==EB05==.
+      *  Initialisierung
+           COPY SO0738E REPLACING ==:PRF:== BY ==EI05==.
+
       ***------------------------------------------------------------***
       ***------------------------------------------------------------***BOBENV
       * * LOESCHSTRUKTUREN FUER BOB-ENVIRONMENT                        *BOBENV
@@ -284,6 +430,8 @@
        77  OD1145A        PIC X(8)  VALUE 'OD1145A'.                    MCALL
        77  OD1143A        PIC X(8)  VALUE 'OD1143A'.                    MCALL
        77  OD1144A        PIC X(8)  VALUE 'OD1144A'.                    MCALL
+       77  OD1146A        PIC X(8)  VALUE 'OD1146A'.                    MCALL
+       77  OD1147A        PIC X(8)  VALUE 'OD1147A'.                    MCALL
       ***------------------------------------------------------------***MUPRODEF
       * * UPRO-NAME DEFINIEREN                                         *MUPRODEF
       ***------------------------------------------------------------***MUPRODEF
@@ -395,6 +543,8 @@
       ***------------------------------------------------------------***
 
            INITIALIZE WS-BEREICH-ALLG
+           MOVE ZERO TO WS-REPORT-MSGFETCH-CTR
+                        WS-REPORT-MSGDEL-CTR
 
       *    Methoden-Initialisierung
            MOVE L1-MODUL-METHODE TO WS-METHODE
@@ -470,6 +620,26 @@
               END-IF                                                    LOG
               PERFORM U0001-VERS-PRUEFUNG-SO0726E                       MPERFORM
 
+      *    ---------------------------------------------------------
+      *    Methode MANDATSPERREN
+      *    ---------------------------------------------------------
+           WHEN 'MANDATSPERREN'
+
+      *       Bereiche zuordnen
+              SET ADDRESS OF E01-SO0726E
+                 TO ADDRESS OF LK-TO-EIN
+
+      *|-<    $MPERFORM U0001-VERS-PRUEFUNG-SO0726E
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'U0001-VERS-PRUEFUNG-SO0726E'                             LOG
+              END-IF                                                    LOG
+              PERFORM U0001-VERS-PRUEFUNG-SO0726E                       MPERFORM
+
       *    ---------------------------------------------------------
       *    Methode UNGUELTIG
       *    ---------------------------------------------------------
@@ -543,6 +713,21 @@
               END-IF                                                    LOG
               PERFORM D0300-MANDATARCHIVIEREN                           MPERFORM
 
+      *    ---------------------------------------------------------
+      *    Methode MANDATSPERREN
+      *    ---------------------------------------------------------
+           WHEN 'MANDATSPERREN'
+      *|-<    $MPERFORM D0400-MANDATSPERREN
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'D0400-MANDATSPERREN'                                     LOG
+              END-IF                                                    LOG
+              PERFORM D0400-MANDATSPERREN                               MPERFORM
+
       *    -------------------------------------------------------------
       *    Methode UNGUELTIG
       *    -------------------------------------------------------------
@@ -568,6 +753,19 @@
       *  Verarbeitung MANDATLOESCHEN
       * **--------------------------------------------------------***
 
+           MOVE 'N' TO WS-MANDHAUD-VERSUCHT-SW
+
+      *|-< $MPERFORM D0105-MANDAT-DATEN-ERMITTELN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0105-MANDAT-DATEN-ERMITTELN'                               LOG
+           END-IF                                                       LOG
+           PERFORM D0105-MANDAT-DATEN-ERMITTELN                         MPERFORM
+
       *|-< $MPERFORM D0110-AKT-MANDAT-LOESCHEN
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
@@ -605,6 +803,33 @@
               PERFORM D0130-ARCH-MANDAT-LOESCHEN                        MPERFORM
            END-IF
 
+           IF ALLES-OK
+              SET WS-REPORT-STATUS-NEU-GELOESCHT TO TRUE
+           ELSE
+              MOVE WS-REPORT-STATUS-ALT TO WS-REPORT-STATUS-NEU
+           END-IF
+      *|-< $MPERFORM D0117-HIST-AUDIT-KORRIGIEREN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0117-HIST-AUDIT-KORRIGIEREN'                               LOG
+           END-IF                                                       LOG
+           PERFORM D0117-HIST-AUDIT-KORRIGIEREN                         MPERFORM
+
+      *|-< $MPERFORM D0900-LEBENSZYKLUS-SCHREIBEN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0900-LEBENSZYKLUS-SCHREIBEN'                               LOG
+           END-IF                                                       LOG
+           PERFORM D0900-LEBENSZYKLUS-SCHREIBEN                         MPERFORM
+
            EXIT.
 
 
@@ -651,11 +876,119 @@
            EXIT.
 
 
+       D0115-HIST-AUDIT-SCHREIBEN.
+      * **--------------------------------------------------------***
+      *  Statuswechsel-Audit vor dem Historien-Purge anhaengen
+      *
+      *  OD1145A's MANDATSHISTLOESCHEN purgt die Historiensaetze
+      *  ersatzlos; bevor das angestossen wird, wird hier - wer,
+      *  wann, Status alt/neu und gefeuerte Methode - in MANDHAUD
+      *  festgehalten, damit ein Abbruch zwischen dieser Audit-
+      *  Schreibung und dem nachfolgenden Purge noch eine Spur hinter-
+      *  laesst, auch wenn die Detailsaetze der Historie dann schon
+      *  geloescht sind.
+      * **--------------------------------------------------------***
+
+      *|-< $MPERFORM U0002-HEUTIGES-DATUM-ERMITTELN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'U0002-HEUTIGES-DATUM-ERMITTELN'                             LOG
+           END-IF                                                       LOG
+           PERFORM U0002-HEUTIGES-DATUM-ERMITTELN                       MPERFORM
+
+           OPEN EXTEND MANDHAUD-DATEI
+           IF WS-MANDHAUD-STATUS = '35'
+              CLOSE MANDHAUD-DATEI
+              OPEN OUTPUT MANDHAUD-DATEI
+           END-IF
+           MOVE E01-BANKVERBINDUNGID TO MANDHAUD-BANKVERBINDUNGID
+           MOVE WS-METHODE           TO MANDHAUD-METHODE
+           MOVE WS-REPORT-STATUS-ALT TO MANDHAUD-STATUS-ALT
+           SET WS-REPORT-STATUS-NEU-GELOESCHT TO TRUE
+           MOVE WS-REPORT-STATUS-NEU TO MANDHAUD-STATUS-NEU
+           MOVE MY-CALLER            TO MANDHAUD-BENUTZER
+           MOVE WS-HEUTE-DATUM       TO MANDHAUD-DATUM
+           SET MANDHAUD-SCHRITT-VERSUCHT TO TRUE
+           WRITE MANDHAUD-SATZ
+           CLOSE MANDHAUD-DATEI
+
+           MOVE 'J' TO WS-MANDHAUD-VERSUCHT-SW
+
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
+       D0117-HIST-AUDIT-KORRIGIEREN.
+      * **--------------------------------------------------------***
+      *  Statuswechsel-Audit berichtigen, sobald der tatsaechliche
+      *  Ausgang von M0200-HIST-MANDAT-LOESCHEN/D0130-ARCH-MANDAT-
+      *  LOESCHEN feststeht: haengt - wie D0115 selbst - einen
+      *  weiteren MANDHAUD-Satz an, diesmal mit dem wirklichen
+      *  STATUS-NEU (ALLES-OK: Loeschung bestaetigt; sonst auf
+      *  STATUS-ALT zurueckkorrigiert), damit der vor dem Purge
+      *  optimistisch geschriebene VERSUCHT-Satz auf dem haeufigeren,
+      *  nicht abgebrochenen Pfad nicht als letzte Wahrheit stehen
+      *  bleibt. ALLES-OK selbst wird hier nicht veraendert, damit
+      *  D0900-LEBENSZYKLUS-SCHREIBEN weiterhin den echten Ausgang
+      *  berichtet.
+      * **--------------------------------------------------------***
+
+      *|-< $MPERFORM U0002-HEUTIGES-DATUM-ERMITTELN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'U0002-HEUTIGES-DATUM-ERMITTELN'                              LOG
+           END-IF                                                       LOG
+           PERFORM U0002-HEUTIGES-DATUM-ERMITTELN                       MPERFORM
+
+           IF MANDHAUD-WURDE-VERSUCHT
+              OPEN EXTEND MANDHAUD-DATEI
+              IF WS-MANDHAUD-STATUS = '35'
+                 CLOSE MANDHAUD-DATEI
+                 OPEN OUTPUT MANDHAUD-DATEI
+              END-IF
+              MOVE E01-BANKVERBINDUNGID TO MANDHAUD-BANKVERBINDUNGID
+              MOVE WS-METHODE           TO MANDHAUD-METHODE
+              MOVE WS-REPORT-STATUS-ALT TO MANDHAUD-STATUS-ALT
+              MOVE WS-REPORT-STATUS-NEU TO MANDHAUD-STATUS-NEU
+              MOVE MY-CALLER            TO MANDHAUD-BENUTZER
+              MOVE WS-HEUTE-DATUM       TO MANDHAUD-DATUM
+              IF ALLES-OK
+                 SET MANDHAUD-SCHRITT-BESTAETIGT TO TRUE
+              ELSE
+                 SET MANDHAUD-SCHRITT-KORRIGIERT TO TRUE
+              END-IF
+              WRITE MANDHAUD-SATZ
+              CLOSE MANDHAUD-DATEI
+           END-IF
+
+           EXIT.
+
+
        D0120-HIST-MANDAT-LOESCHEN.
       * **--------------------------------------------------------***
       *  Mandats-Historie loeschen
       * **--------------------------------------------------------***
 
+      *|-< $MPERFORM D0115-HIST-AUDIT-SCHREIBEN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0115-HIST-AUDIT-SCHREIBEN'                                 LOG
+           END-IF                                                       LOG
+           PERFORM D0115-HIST-AUDIT-SCHREIBEN                           MPERFORM
+
       *|-< $MPERFORM M0200-HIST-MANDAT-LOESCHEN-E
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
@@ -699,6 +1032,21 @@
       *  Archiviertes Mandat loeschen
       * **--------------------------------------------------------***
 
+      *|-< $MPERFORM D0135-ABLAGE-PRUEFEN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0135-ABLAGE-PRUEFEN'                                       LOG
+           END-IF                                                       LOG
+           PERFORM D0135-ABLAGE-PRUEFEN                                 MPERFORM
+
+      *    Loeschgrund ist hier (MANDATLOESCHEN) fachlich relevant und
+      *    soll mit in den OD1145A-Aufruf uebernommen werden
+           SET ARCH-LOESCHGRUND-UEBERNEHMEN TO TRUE
+
       *|-< $MPERFORM M0300-ARCH-MANDAT-LOESCHEN-E
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
@@ -737,152 +1085,416 @@
            EXIT.
 
 
-       D0200-MANDATREAKTIVIEREN.
+       D0135-ABLAGE-PRUEFEN.
       * **--------------------------------------------------------***
-      *  Verarbeitung MANDATREAKTIVIEREN
+      *  Ablageort des archivierten Mandats ermitteln und die
+      *  Bildarchiv-/Dokumentenablage vor der endgueltigen Loeschung
+      *  pruefen. Ein nicht mehr gefundenes Archivmandat bzw. eine
+      *  fehlgeschlagene Ablagepruefung (beides bereits in der
+      *  jeweiligen -F2/-F Fehlerverarbeitung toleriert) blockiert die
+      *  nachfolgende Loeschung nicht; ein echter MaCH-/Systemfehler
+      *  beim Holen des Archivmandats wird dagegen wie ueberall sonst
+      *  in diesem Programm als NOT-ALLES-OK an den Aufrufer gemeldet.
       * **--------------------------------------------------------***
 
-      *|-< $MPERFORM D0210-ARCH-MANDAT-HOLEN
+      *|-< $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-E
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
               MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
               MOVE K-LOG TO WS-LOG-METHODE                              LOG
               PERFORM U9900-CALL-SF0011                                 LOG
            DISPLAY '  '                                                 LOG
-           'D0210-ARCH-MANDAT-HOLEN'                                    LOG
+           'M0600-MANDATARCHZUBVIDHOLEN-E'                               LOG
            END-IF                                                       LOG
-           PERFORM D0210-ARCH-MANDAT-HOLEN                              MPERFORM
+           PERFORM M0600-MANDATARCHZUBVIDHOLEN-E                        MPERFORM
 
            IF ALLES-OK
-      *|-<    $MPERFORM D0220-AKT-MANDAT-SPEICHERN
+      *|-<    $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-V
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'D0220-AKT-MANDAT-SPEICHERN'                              LOG
-              END-IF                                                    LOG
-              PERFORM D0220-AKT-MANDAT-SPEICHERN                        MPERFORM
+              'M0600-MANDATARCHZUBVIDHOLEN-V'                            LOG
+              END-IF                                                     LOG
+              PERFORM M0600-MANDATARCHZUBVIDHOLEN-V                      MPERFORM
+      *       archiviertes Mandat nicht mehr gefunden soll kein
+      *       Fehler sein - die Loeschung wird trotzdem angestossen
+      *|-<    $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-F2
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'M0600-MANDATARCHZUBVIDHOLEN-F2'                           LOG
+              END-IF                                                     LOG
+              PERFORM M0600-MANDATARCHZUBVIDHOLEN-F2                     MPERFORM
+           END-IF
+
+           IF ALLES-OK AND AB03-ABLAGEORT(1) NOT = SPACES
+      *|-<    $MPERFORM M0900-ABLAGE-DOKUMENT-PRUEFEN-E
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'M0900-ABLAGE-DOKUMENT-PRUEFEN-E'                          LOG
+              END-IF                                                     LOG
+              PERFORM M0900-ABLAGE-DOKUMENT-PRUEFEN-E                    MPERFORM
 
               IF ALLES-OK
-      *|-<       $MPERFORM D0230-MANDAT-IN-ARCH-LOESCHEN
+      *|-<       $MPERFORM M0900-ABLAGE-DOKUMENT-PRUEFEN-V
+                 IF LOG-LEVEL-NR < 1                                    LOG
+                    MOVE DL140011V2 TO LG140011V2                       LOG
+                    MOVE K-ALL TO LG14-LOG-LEVEL                        LOG
+                    MOVE K-LOG TO WS-LOG-METHODE                        LOG
+                    PERFORM U9900-CALL-SF0011                           LOG
+                 DISPLAY '  '                                           LOG
+                 'M0900-ABLAGE-DOKUMENT-PRUEFEN-V'                       LOG
+                 END-IF                                                 LOG
+                 PERFORM M0900-ABLAGE-DOKUMENT-PRUEFEN-V                 MPERFORM
+      *          Ablagepruefung blockiert die Mandatsloeschung nicht,
+      *          nur "nicht gefunden" wird toleriert
+      *|-<       $MPERFORM M0900-ABLAGE-DOKUMENT-PRUEFEN-F2
                  IF LOG-LEVEL-NR < 1                                    LOG
                     MOVE DL140011V2 TO LG140011V2                       LOG
                     MOVE K-ALL TO LG14-LOG-LEVEL                        LOG
                     MOVE K-LOG TO WS-LOG-METHODE                        LOG
                     PERFORM U9900-CALL-SF0011                           LOG
                  DISPLAY '  '                                           LOG
-                 'D0230-MANDAT-IN-ARCH-LOESCHEN'                        LOG
+                 'M0900-ABLAGE-DOKUMENT-PRUEFEN-F2'                      LOG
                  END-IF                                                 LOG
-                 PERFORM D0230-MANDAT-IN-ARCH-LOESCHEN                  MPERFORM
+                 PERFORM M0900-ABLAGE-DOKUMENT-PRUEFEN-F2                MPERFORM
               END-IF
            END-IF
 
            EXIT.
 
 
-       D0210-ARCH-MANDAT-HOLEN.
+       D0200-MANDATREAKTIVIEREN.
       * **--------------------------------------------------------***
-      *  Archiviertes Mandat holen
+      *  Verarbeitung MANDATREAKTIVIEREN
+      *
+      *  Die Verschiebung Archiv->Aktiv erfolgt in drei Schritten
+      *  (D0210 Holen / D0220 Speichern / D0230 Loeschen). Ueber die
+      *  Checkpoint-Datei MANDCKPT wird nach jedem kritischen Schritt
+      *  der Zwischenstand festgehalten, damit ein nach einem Abend
+      *  wiederholter Aufruf bzw. eine Revision den unterbrochenen
+      *  Umzug erkennen und zu Ende fuehren kann.
       * **--------------------------------------------------------***
 
-      *|-< $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-E
+           MOVE E01-BANKVERBINDUNGID TO WS-REPORT-BANKVERBINDUNGID
+           MOVE SPACES TO WS-REPORT-MANDATREFNR
+                           WS-REPORT-MANDANT
+           MOVE SPACES TO WS-REPORT-STATUS-ALT
+
+      *|-< $MPERFORM D0205-CHECKPOINT-PRUEFEN
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
               MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
               MOVE K-LOG TO WS-LOG-METHODE                              LOG
               PERFORM U9900-CALL-SF0011                                 LOG
            DISPLAY '  '                                                 LOG
-           'M0600-MANDATARCHZUBVIDHOLEN-E'                              LOG
+           'D0205-CHECKPOINT-PRUEFEN'                                   LOG
            END-IF                                                       LOG
-           PERFORM M0600-MANDATARCHZUBVIDHOLEN-E                        MPERFORM
+           PERFORM D0205-CHECKPOINT-PRUEFEN                             MPERFORM
 
-           IF ALLES-OK
-      *|-<    $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-V
+           IF MANDCKPT-WURDE-GEFUNDEN AND MANDCKPT-LETZTER-GESPEICHERT
+      *       Vorheriger Lauf brach nach dem Speichern im Aktivbestand
+      *       ab; der Archivsatz steht noch aus - Umzug hier beenden,
+      *       ohne D0210/D0220 erneut anzustossen
+              SET ALLES-OK TO TRUE
+      *|-<       $MPERFORM D0230-MANDAT-IN-ARCH-LOESCHEN
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'M0600-MANDATARCHZUBVIDHOLEN-V'                           LOG
+              'D0230-MANDAT-IN-ARCH-LOESCHEN'                           LOG
               END-IF                                                    LOG
-              PERFORM M0600-MANDATARCHZUBVIDHOLEN-V                     MPERFORM
-      *|-<    $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-F
+              PERFORM D0230-MANDAT-IN-ARCH-LOESCHEN                     MPERFORM
+
+              IF ALLES-OK
+      *|-<       $MPERFORM D0207-CHECKPOINT-ABSCHLIESSEN
+                 IF LOG-LEVEL-NR < 1                                    LOG
+                    MOVE DL140011V2 TO LG140011V2                       LOG
+                    MOVE K-ALL TO LG14-LOG-LEVEL                        LOG
+                    MOVE K-LOG TO WS-LOG-METHODE                        LOG
+                    PERFORM U9900-CALL-SF0011                           LOG
+                 DISPLAY '  '                                           LOG
+                 'D0207-CHECKPOINT-ABSCHLIESSEN'                            LOG
+                 END-IF                                                 LOG
+                 PERFORM D0207-CHECKPOINT-ABSCHLIESSEN                      MPERFORM
+              END-IF
+           ELSE
+              IF MANDCKPT-WURDE-GEFUNDEN
+      *          Schritt GEHOLT ohne Folgeschritt protokolliert; im
+      *          Aktivbestand wurde noch nichts veraendert - alten
+      *          Checkpoint verwerfen und normal neu beginnen
+      *|-<          $MPERFORM D0207-CHECKPOINT-ABSCHLIESSEN
+                 IF LOG-LEVEL-NR < 1                                    LOG
+                    MOVE DL140011V2 TO LG140011V2                       LOG
+                    MOVE K-ALL TO LG14-LOG-LEVEL                        LOG
+                    MOVE K-LOG TO WS-LOG-METHODE                        LOG
+                    PERFORM U9900-CALL-SF0011                           LOG
+                 DISPLAY '  '                                           LOG
+                 'D0207-CHECKPOINT-ABSCHLIESSEN'                            LOG
+                 END-IF                                                 LOG
+                 PERFORM D0207-CHECKPOINT-ABSCHLIESSEN                      MPERFORM
+              END-IF
+
+      *|-<    $MPERFORM D0210-ARCH-MANDAT-HOLEN
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'M0600-MANDATARCHZUBVIDHOLEN-F'                           LOG
+              'D0210-ARCH-MANDAT-HOLEN'                                 LOG
               END-IF                                                    LOG
-              PERFORM M0600-MANDATARCHZUBVIDHOLEN-F                     MPERFORM
+              PERFORM D0210-ARCH-MANDAT-HOLEN                           MPERFORM
+
+              IF ALLES-OK
+                 MOVE AB03-BANKVERBINDUNGID(1)
+                                   TO WS-REPORT-BANKVERBINDUNGID
+                 MOVE AB03-MANDATREFNR(1)   TO WS-REPORT-MANDATREFNR
+                 MOVE AB03-MANDANT(1)       TO WS-REPORT-MANDANT
+                 MOVE AB03-MANDATSSTATUS(1) TO WS-REPORT-STATUS-ALT
+      *|-<          $MPERFORM D0209-MANDAT-GUELTIGKEIT-PRUEFEN
+                 IF LOG-LEVEL-NR < 1                                    LOG
+                    MOVE DL140011V2 TO LG140011V2                       LOG
+                    MOVE K-ALL TO LG14-LOG-LEVEL                        LOG
+                    MOVE K-LOG TO WS-LOG-METHODE                        LOG
+                    PERFORM U9900-CALL-SF0011                           LOG
+                 DISPLAY '  '                                           LOG
+                 'D0209-MANDAT-GUELTIGKEIT-PRUEFEN'                     LOG
+                 END-IF                                                 LOG
+                 PERFORM D0209-MANDAT-GUELTIGKEIT-PRUEFEN               MPERFORM
+
+                 IF ALLES-OK
+      *|-<          $MPERFORM D0206-CHECKPOINT-SCHREIBEN-GEHOLT
+                    IF LOG-LEVEL-NR < 1                                 LOG
+                       MOVE DL140011V2 TO LG140011V2                    LOG
+                       MOVE K-ALL TO LG14-LOG-LEVEL                     LOG
+                       MOVE K-LOG TO WS-LOG-METHODE                     LOG
+                       PERFORM U9900-CALL-SF0011                        LOG
+                    DISPLAY '  '                                        LOG
+                    'D0206-CHECKPOINT-SCHREIBEN-GEHOLT'                 LOG
+                    END-IF                                              LOG
+                    PERFORM D0206-CHECKPOINT-SCHREIBEN-GEHOLT           MPERFORM
+      *|-<             $MPERFORM D0220-AKT-MANDAT-SPEICHERN
+                    IF LOG-LEVEL-NR < 1                                 LOG
+                       MOVE DL140011V2 TO LG140011V2                    LOG
+                       MOVE K-ALL TO LG14-LOG-LEVEL                     LOG
+                       MOVE K-LOG TO WS-LOG-METHODE                     LOG
+                       PERFORM U9900-CALL-SF0011                        LOG
+                    DISPLAY '  '                                        LOG
+                    'D0220-AKT-MANDAT-SPEICHERN'                        LOG
+                    END-IF                                              LOG
+                    PERFORM D0220-AKT-MANDAT-SPEICHERN                  MPERFORM
+
+                    IF ALLES-OK
+      *|-<             $MPERFORM D0208-CHECKPOINT-SCHREIBEN-GESPEICHERT
+                       IF LOG-LEVEL-NR < 1                              LOG
+                          MOVE DL140011V2 TO LG140011V2                 LOG
+                          MOVE K-ALL TO LG14-LOG-LEVEL                  LOG
+                          MOVE K-LOG TO WS-LOG-METHODE                  LOG
+                          PERFORM U9900-CALL-SF0011                     LOG
+                       DISPLAY '  '                                     LOG
+                       'D0208-CHECKPOINT-SCHREIBEN-GESPEICHERT'         LOG
+                       END-IF                                           LOG
+                       PERFORM D0208-CHECKPOINT-SCHREIBEN-GESPEICHERT   MPERFORM
+      *|-<                $MPERFORM D0230-MANDAT-IN-ARCH-LOESCHEN
+                       IF LOG-LEVEL-NR < 1                              LOG
+                          MOVE DL140011V2 TO LG140011V2                 LOG
+                          MOVE K-ALL TO LG14-LOG-LEVEL                  LOG
+                          MOVE K-LOG TO WS-LOG-METHODE                  LOG
+                          PERFORM U9900-CALL-SF0011                     LOG
+                       DISPLAY '  '                                     LOG
+                       'D0230-MANDAT-IN-ARCH-LOESCHEN'                  LOG
+                       END-IF                                           LOG
+                       PERFORM D0230-MANDAT-IN-ARCH-LOESCHEN            MPERFORM
+
+                       IF ALLES-OK
+      *|-<                $MPERFORM D0207-CHECKPOINT-ABSCHLIESSEN
+                          IF LOG-LEVEL-NR < 1                           LOG
+                             MOVE DL140011V2 TO LG140011V2              LOG
+                             MOVE K-ALL TO LG14-LOG-LEVEL               LOG
+                             MOVE K-LOG TO WS-LOG-METHODE               LOG
+                             PERFORM U9900-CALL-SF0011                  LOG
+                          DISPLAY '  '                                  LOG
+                          'D0207-CHECKPOINT-ABSCHLIESSEN'               LOG
+                          END-IF                                        LOG
+                          PERFORM D0207-CHECKPOINT-ABSCHLIESSEN         MPERFORM
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF ALLES-OK
+              MOVE '01' TO WS-REPORT-STATUS-NEU
+           ELSE
+              MOVE WS-REPORT-STATUS-ALT TO WS-REPORT-STATUS-NEU
            END-IF
+      *|-< $MPERFORM D0900-LEBENSZYKLUS-SCHREIBEN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0900-LEBENSZYKLUS-SCHREIBEN'                               LOG
+           END-IF                                                       LOG
+           PERFORM D0900-LEBENSZYKLUS-SCHREIBEN                         MPERFORM
 
            EXIT.
 
 
-       D0220-AKT-MANDAT-SPEICHERN.
+       D0210-ARCH-MANDAT-HOLEN.
       * **--------------------------------------------------------***
-      *  Archiviertes Mandat im aktuellen Bestand speichern
+      *  Archiviertes Mandat holen
       * **--------------------------------------------------------***
 
-      *|-< $MPERFORM M0700-MANDAT-AKT-SPEICHERN-E
+      *|-< $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-E
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
               MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
               MOVE K-LOG TO WS-LOG-METHODE                              LOG
               PERFORM U9900-CALL-SF0011                                 LOG
            DISPLAY '  '                                                 LOG
-           'M0700-MANDAT-AKT-SPEICHERN-E'                               LOG
+           'M0600-MANDATARCHZUBVIDHOLEN-E'                              LOG
            END-IF                                                       LOG
-           PERFORM M0700-MANDAT-AKT-SPEICHERN-E                         MPERFORM
+           PERFORM M0600-MANDATARCHZUBVIDHOLEN-E                        MPERFORM
 
            IF ALLES-OK
-      *|-<    $MPERFORM M0700-MANDAT-AKT-SPEICHERN-V
+      *|-<    $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-V
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'M0700-MANDAT-AKT-SPEICHERN-V'                            LOG
+              'M0600-MANDATARCHZUBVIDHOLEN-V'                           LOG
               END-IF                                                    LOG
-              PERFORM M0700-MANDAT-AKT-SPEICHERN-V                      MPERFORM
-      *|-<    $MPERFORM M0700-MANDAT-AKT-SPEICHERN-F
+              PERFORM M0600-MANDATARCHZUBVIDHOLEN-V                     MPERFORM
+      *|-<    $MPERFORM M0600-MANDATARCHZUBVIDHOLEN-F
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'M0700-MANDAT-AKT-SPEICHERN-F'                            LOG
+              'M0600-MANDATARCHZUBVIDHOLEN-F'                           LOG
               END-IF                                                    LOG
-              PERFORM M0700-MANDAT-AKT-SPEICHERN-F                      MPERFORM
+              PERFORM M0600-MANDATARCHZUBVIDHOLEN-F                     MPERFORM
            END-IF
 
            EXIT.
 
 
-       D0230-MANDAT-IN-ARCH-LOESCHEN.
+       D0209-MANDAT-GUELTIGKEIT-PRUEFEN.
       * **--------------------------------------------------------***
-      *  Archiviertes Mandat loeschen
+      *  Reaktivierung eines bereits abgelaufenen Mandats verhindern:
+      *  VERWENDBARBIS gegen das Tagesdatum pruefen
       * **--------------------------------------------------------***
 
-      *|-< $MPERFORM M0300-ARCH-MANDAT-LOESCHEN-E
+      *|-< $MPERFORM U0002-HEUTIGES-DATUM-ERMITTELN
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
               MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
               MOVE K-LOG TO WS-LOG-METHODE                              LOG
               PERFORM U9900-CALL-SF0011                                 LOG
            DISPLAY '  '                                                 LOG
-           'M0300-ARCH-MANDAT-LOESCHEN-E'                               LOG
+           'U0002-HEUTIGES-DATUM-ERMITTELN'                              LOG
            END-IF                                                       LOG
-           PERFORM M0300-ARCH-MANDAT-LOESCHEN-E                         MPERFORM
+           PERFORM U0002-HEUTIGES-DATUM-ERMITTELN                       MPERFORM
 
-           IF ALLES-OK
+           IF AB03-VERWENDBARBIS(1) < WS-HEUTE-DATUM
+      *|-<    $MPERFORM F6104-FEHLER-MANDAT-ABGELAUFEN
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'F6104-FEHLER-MANDAT-ABGELAUFEN'                          LOG
+              END-IF                                                    LOG
+              PERFORM F6104-FEHLER-MANDAT-ABGELAUFEN                    MPERFORM
+           ELSE
+              SET ALLES-OK TO TRUE
+           END-IF
+
+           EXIT.
+
+
+       D0220-AKT-MANDAT-SPEICHERN.
+      * **--------------------------------------------------------***
+      *  Archiviertes Mandat im aktuellen Bestand speichern
+      * **--------------------------------------------------------***
+
+      *|-< $MPERFORM M0700-MANDAT-AKT-SPEICHERN-E
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'M0700-MANDAT-AKT-SPEICHERN-E'                               LOG
+           END-IF                                                       LOG
+           PERFORM M0700-MANDAT-AKT-SPEICHERN-E                         MPERFORM
+
+           IF ALLES-OK
+      *|-<    $MPERFORM M0700-MANDAT-AKT-SPEICHERN-V
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'M0700-MANDAT-AKT-SPEICHERN-V'                            LOG
+              END-IF                                                    LOG
+              PERFORM M0700-MANDAT-AKT-SPEICHERN-V                      MPERFORM
+      *|-<    $MPERFORM M0700-MANDAT-AKT-SPEICHERN-F
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'M0700-MANDAT-AKT-SPEICHERN-F'                            LOG
+              END-IF                                                    LOG
+              PERFORM M0700-MANDAT-AKT-SPEICHERN-F                      MPERFORM
+           END-IF
+
+           EXIT.
+
+
+       D0230-MANDAT-IN-ARCH-LOESCHEN.
+      * **--------------------------------------------------------***
+      *  Archiviertes Mandat loeschen
+      * **--------------------------------------------------------***
+
+      *    Loeschgrund ist hier (MANDATREAKTIVIEREN) fachlich nicht
+      *    belegt und darf nicht aus E01-LOESCHGRUND uebernommen werden
+           MOVE 'N' TO WS-ARCH-LOESCHGRUND-SW
+
+      *|-< $MPERFORM M0300-ARCH-MANDAT-LOESCHEN-E
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'M0300-ARCH-MANDAT-LOESCHEN-E'                               LOG
+           END-IF                                                       LOG
+           PERFORM M0300-ARCH-MANDAT-LOESCHEN-E                         MPERFORM
+
+           IF ALLES-OK
       *|-<    $MPERFORM M0300-ARCH-MANDAT-LOESCHEN-V
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
@@ -908,52 +1520,263 @@
            EXIT.
 
 
+       D0205-CHECKPOINT-PRUEFEN.
+      * **--------------------------------------------------------***
+      *  Checkpoint-Protokoll nach dieser BANKVERBINDUNGID durch-
+      *  suchen: steht der letzte dort vermerkte Schritt auf
+      *  GESPEICHERT (ohne nachfolgendes FERTIG), stammt er von
+      *  einem unterbrochenen Lauf
+      * **--------------------------------------------------------***
+
+           MOVE 'N' TO WS-MANDCKPT-GEFUNDEN-SW
+           MOVE SPACES TO WS-MANDCKPT-LETZTER-SCHRITT
+
+           OPEN INPUT MANDCKPT-DATEI
+           IF WS-MANDCKPT-STATUS NOT = '35'
+              MOVE 'N' TO WS-MANDCKPT-EOF-SW
+              PERFORM UNTIL MANDCKPT-DATEI-ENDE
+                 READ MANDCKPT-DATEI
+                   AT END
+                      SET MANDCKPT-DATEI-ENDE TO TRUE
+                   NOT AT END
+                      IF MANDCKPT-BANKVERBINDUNGID
+                                              = E01-BANKVERBINDUNGID
+                         MOVE 'J' TO WS-MANDCKPT-GEFUNDEN-SW
+                         MOVE MANDCKPT-SCHRITT
+                                       TO WS-MANDCKPT-LETZTER-SCHRITT
+                      END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE MANDCKPT-DATEI
+           END-IF
+
+           IF MANDCKPT-WURDE-GEFUNDEN AND MANDCKPT-LETZTER-FERTIG
+              MOVE 'N' TO WS-MANDCKPT-GEFUNDEN-SW
+           END-IF
+
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
+       D0206-CHECKPOINT-SCHREIBEN-GEHOLT.
+      * **--------------------------------------------------------***
+      *  Checkpoint-Satz anhaengen: Archivsatz wurde gelesen
+      * **--------------------------------------------------------***
+
+           OPEN EXTEND MANDCKPT-DATEI
+           IF WS-MANDCKPT-STATUS = '35'
+              CLOSE MANDCKPT-DATEI
+              OPEN OUTPUT MANDCKPT-DATEI
+           END-IF
+           MOVE E01-BANKVERBINDUNGID TO MANDCKPT-BANKVERBINDUNGID
+           SET MANDCKPT-SCHRITT-GEHOLT TO TRUE
+           WRITE MANDCKPT-SATZ
+           CLOSE MANDCKPT-DATEI
+
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
+       D0208-CHECKPOINT-SCHREIBEN-GESPEICHERT.
+      * **--------------------------------------------------------***
+      *  Checkpoint-Satz anhaengen: Mandat ist im Aktivbestand
+      *  gespeichert, Archivsatz steht noch aus
+      * **--------------------------------------------------------***
+
+           OPEN EXTEND MANDCKPT-DATEI
+           MOVE E01-BANKVERBINDUNGID TO MANDCKPT-BANKVERBINDUNGID
+           SET MANDCKPT-SCHRITT-GESPEICHERT TO TRUE
+           WRITE MANDCKPT-SATZ
+           CLOSE MANDCKPT-DATEI
+
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
+       D0207-CHECKPOINT-ABSCHLIESSEN.
+      * **--------------------------------------------------------***
+      *  Checkpoint-Satz anhaengen: Umzug ist vollstaendig
+      *  abgeschlossen bzw. ein veralteter, noch offener Checkpoint
+      *  ohne Aenderung am Aktivbestand wird verworfen
+      * **--------------------------------------------------------***
+
+           OPEN EXTEND MANDCKPT-DATEI
+           MOVE E01-BANKVERBINDUNGID TO MANDCKPT-BANKVERBINDUNGID
+           SET MANDCKPT-SCHRITT-FERTIG TO TRUE
+           WRITE MANDCKPT-SATZ
+           CLOSE MANDCKPT-DATEI
+
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
        D0300-MANDATARCHIVIEREN.
       * **--------------------------------------------------------***
       *  Verarbeitung MANDATARCHIVIEREN
       * **--------------------------------------------------------***
 
-      *|-< $MPERFORM D0310-AKT-MANDAT-HOLEN
+           MOVE E01-BANKVERBINDUNGID TO WS-REPORT-BANKVERBINDUNGID
+           MOVE SPACES TO WS-REPORT-MANDATREFNR
+                           WS-REPORT-MANDANT
+           MOVE SPACES TO WS-REPORT-STATUS-ALT
+
+      *|-< $MPERFORM D0340-MANDAT-ARCHIV-UMZUG-KOMBINIERT
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0340-MANDAT-ARCHIV-UMZUG-KOMBINIERT'                       LOG
+           END-IF                                                       LOG
+           PERFORM D0340-MANDAT-ARCHIV-UMZUG-KOMBINIERT                 MPERFORM
+
+           IF ALLES-OK
+              MOVE '02' TO WS-REPORT-STATUS-NEU
+           ELSE
+              MOVE WS-REPORT-STATUS-ALT TO WS-REPORT-STATUS-NEU
+           END-IF
+      *|-< $MPERFORM D0900-LEBENSZYKLUS-SCHREIBEN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0900-LEBENSZYKLUS-SCHREIBEN'                               LOG
+           END-IF                                                       LOG
+           PERFORM D0900-LEBENSZYKLUS-SCHREIBEN                         MPERFORM
+
+           EXIT.
+
+
+       D0340-MANDAT-ARCHIV-UMZUG-KOMBINIERT.
+      * **--------------------------------------------------------***
+      *  Aktuelles Mandat in einem einzigen, atomaren OD-Aufruf aus
+      *  dem Bestand ins Archiv umziehen. Ersetzt die
+      *  frueheren drei Einzelaufrufe (Mandat holen / ins Archiv
+      *  speichern / aus dem Bestand loeschen) durch einen einzigen
+      *  MaCH-Aufruf, um bei der Monatsend-Massenarchivierung die
+      *  Anzahl der MaCH-Umlaeufe zu reduzieren.
+      * **--------------------------------------------------------***
+
+      *|-< $MPERFORM M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-E
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
               MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
               MOVE K-LOG TO WS-LOG-METHODE                              LOG
               PERFORM U9900-CALL-SF0011                                 LOG
            DISPLAY '  '                                                 LOG
-           'D0310-AKT-MANDAT-HOLEN'                                     LOG
+           'M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-E'                     LOG
            END-IF                                                       LOG
-           PERFORM D0310-AKT-MANDAT-HOLEN                               MPERFORM
+           PERFORM M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-E               MPERFORM
 
            IF ALLES-OK
-      *|-<    $MPERFORM D0320-MANDAT-IN-ARCH-SPEICHERN
+      *|-<    $MPERFORM M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-V
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-V'                  LOG
+              END-IF                                                    LOG
+              PERFORM M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-V            MPERFORM
+      *|-<    $MPERFORM M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-F2
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'D0320-MANDAT-IN-ARCH-SPEICHERN'                          LOG
+              'M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-F2'                 LOG
               END-IF                                                    LOG
-              PERFORM D0320-MANDAT-IN-ARCH-SPEICHERN                    MPERFORM
+              PERFORM M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-F2           MPERFORM
+           END-IF
 
-              IF ALLES-OK
-      *|-<       $MPERFORM D0330-AKT-MANDAT-LOESCHEN
-                 IF LOG-LEVEL-NR < 1                                    LOG
-                    MOVE DL140011V2 TO LG140011V2                       LOG
-                    MOVE K-ALL TO LG14-LOG-LEVEL                        LOG
-                    MOVE K-LOG TO WS-LOG-METHODE                        LOG
-                    PERFORM U9900-CALL-SF0011                           LOG
-                 DISPLAY '  '                                           LOG
-                 'D0330-AKT-MANDAT-LOESCHEN'                            LOG
-                 END-IF                                                 LOG
-                 PERFORM D0330-AKT-MANDAT-LOESCHEN                      MPERFORM
-              END-IF
+      *    nicht gefundenes Mandat wird zwar toleriert (ALLES-OK bleibt
+      *    gesetzt), hat aber auch keine AB05-Daten geliefert - dann
+      *    bleiben die von D0300 vorbelegten WS-REPORT-Felder stehen
+           IF ALLES-OK AND LAST-CALL-OK
+              MOVE AB05-BANKVERBINDUNGID TO WS-REPORT-BANKVERBINDUNGID
+              MOVE AB05-MANDATREFNR      TO WS-REPORT-MANDATREFNR
+              MOVE AB05-MANDANT          TO WS-REPORT-MANDANT
+              MOVE AB05-MANDATSSTATUS    TO WS-REPORT-STATUS-ALT
+           END-IF
+
+           EXIT.
+
+
+       D0400-MANDATSPERREN.
+      * **--------------------------------------------------------***
+      *  Verarbeitung MANDATSPERREN
+      *
+      *  Sperrt ein Mandat vorlaeufig (z.B. bei Betrugsverdacht), ohne
+      *  es wie bei MANDATLOESCHEN/MANDATARCHIVIEREN in die Historie
+      *  bzw. ins Archiv zu verschieben: der MANDATSSTATUS wird im
+      *  Aktivbestand lediglich auf GESPERRT ('03') gesetzt, so dass
+      *  das Mandat ueber MANDATREAKTIVIEREN-aehnliche Pflege jederzeit
+      *  wieder freigegeben werden kann.
+      * **--------------------------------------------------------***
+
+           MOVE E01-BANKVERBINDUNGID TO WS-REPORT-BANKVERBINDUNGID
+           MOVE SPACES TO WS-REPORT-MANDATREFNR
+                           WS-REPORT-MANDANT
+           MOVE SPACES TO WS-REPORT-STATUS-ALT
+
+      *|-< $MPERFORM D0410-AKT-MANDAT-HOLEN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0410-AKT-MANDAT-HOLEN'                                     LOG
+           END-IF                                                       LOG
+           PERFORM D0410-AKT-MANDAT-HOLEN                               MPERFORM
+
+           IF ALLES-OK
+              MOVE AB03-BANKVERBINDUNGID(1)
+                                TO WS-REPORT-BANKVERBINDUNGID
+              MOVE AB03-MANDATREFNR(1)   TO WS-REPORT-MANDATREFNR
+              MOVE AB03-MANDANT(1)       TO WS-REPORT-MANDANT
+              MOVE AB03-MANDATSSTATUS(1) TO WS-REPORT-STATUS-ALT
+      *|-<    $MPERFORM D0420-MANDAT-SPERREN
+              IF LOG-LEVEL-NR < 1                                       LOG
+                 MOVE DL140011V2 TO LG140011V2                          LOG
+                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
+                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
+                 PERFORM U9900-CALL-SF0011                              LOG
+              DISPLAY '  '                                              LOG
+              'D0420-MANDAT-SPERREN'                                    LOG
+              END-IF                                                    LOG
+              PERFORM D0420-MANDAT-SPERREN                              MPERFORM
            END-IF
 
+           IF ALLES-OK
+              SET WS-REPORT-STATUS-NEU-GESPERRT TO TRUE
+           ELSE
+              MOVE WS-REPORT-STATUS-ALT TO WS-REPORT-STATUS-NEU
+           END-IF
+      *|-< $MPERFORM D0900-LEBENSZYKLUS-SCHREIBEN
+           IF LOG-LEVEL-NR < 1                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'D0900-LEBENSZYKLUS-SCHREIBEN'                                LOG
+           END-IF                                                       LOG
+           PERFORM D0900-LEBENSZYKLUS-SCHREIBEN                         MPERFORM
+
            EXIT.
 
 
-       D0310-AKT-MANDAT-HOLEN.
+       D0410-AKT-MANDAT-HOLEN.
       * **--------------------------------------------------------***
       *  Aktuelles Mandat holen
       * **--------------------------------------------------------***
@@ -995,87 +1818,134 @@
            EXIT.
 
 
-       D0320-MANDAT-IN-ARCH-SPEICHERN.
+       D0420-MANDAT-SPERREN.
       * **--------------------------------------------------------***
-      *  Aktuelles Mandat im Archiv speichern
+      *  Mandat im Aktivbestand sperren
       * **--------------------------------------------------------***
 
-      *|-< $MPERFORM M0500-MANDAT-ARCH-SPEICHERN-E
+      *|-< $MPERFORM M0800-MANDAT-SPERREN-E
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
               MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
               MOVE K-LOG TO WS-LOG-METHODE                              LOG
               PERFORM U9900-CALL-SF0011                                 LOG
            DISPLAY '  '                                                 LOG
-           'M0500-MANDAT-ARCH-SPEICHERN-E'                              LOG
+           'M0800-MANDAT-SPERREN-E'                                     LOG
            END-IF                                                       LOG
-           PERFORM M0500-MANDAT-ARCH-SPEICHERN-E                        MPERFORM
+           PERFORM M0800-MANDAT-SPERREN-E                               MPERFORM
 
            IF ALLES-OK
-      *|-<    $MPERFORM M0500-MANDAT-ARCH-SPEICHERN-V
+      *|-<    $MPERFORM M0800-MANDAT-SPERREN-V
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'M0500-MANDAT-ARCH-SPEICHERN-V'                           LOG
+              'M0800-MANDAT-SPERREN-V'                                  LOG
               END-IF                                                    LOG
-              PERFORM M0500-MANDAT-ARCH-SPEICHERN-V                     MPERFORM
-      *|-<    $MPERFORM M0500-MANDAT-ARCH-SPEICHERN-F
+              PERFORM M0800-MANDAT-SPERREN-V                            MPERFORM
+      *|-<    $MPERFORM M0800-MANDAT-SPERREN-F
               IF LOG-LEVEL-NR < 1                                       LOG
                  MOVE DL140011V2 TO LG140011V2                          LOG
                  MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
                  MOVE K-LOG TO WS-LOG-METHODE                           LOG
                  PERFORM U9900-CALL-SF0011                              LOG
               DISPLAY '  '                                              LOG
-              'M0500-MANDAT-ARCH-SPEICHERN-F'                           LOG
+              'M0800-MANDAT-SPERREN-F'                                  LOG
               END-IF                                                    LOG
-              PERFORM M0500-MANDAT-ARCH-SPEICHERN-F                     MPERFORM
+              PERFORM M0800-MANDAT-SPERREN-F                            MPERFORM
            END-IF
 
            EXIT.
 
 
-       D0330-AKT-MANDAT-LOESCHEN.
+       D0105-MANDAT-DATEN-ERMITTELN.
       * **--------------------------------------------------------***
-      *  Aktuelles Mandat loeschen
+      *  Mandatsdaten (MANDATREFNR/MANDANT/MANDATSSTATUS) vor dem
+      *  Loeschen fuer den Lebenszyklus-Report ermitteln
       * **--------------------------------------------------------***
 
-      *|-< $MPERFORM M0100-AKT-MANDAT-LOESCHEN-E
+           MOVE E01-BANKVERBINDUNGID TO WS-REPORT-BANKVERBINDUNGID
+
+      *|-< $MPERFORM M0400-MANDATZUBVIDHOLEN-E
            IF LOG-LEVEL-NR < 1                                          LOG
               MOVE DL140011V2 TO LG140011V2                             LOG
               MOVE K-ALL TO LG14-LOG-LEVEL                              LOG
               MOVE K-LOG TO WS-LOG-METHODE                              LOG
               PERFORM U9900-CALL-SF0011                                 LOG
            DISPLAY '  '                                                 LOG
-           'M0100-AKT-MANDAT-LOESCHEN-E'                                LOG
+           'M0400-MANDATZUBVIDHOLEN-E'                                  LOG
            END-IF                                                       LOG
-           PERFORM M0100-AKT-MANDAT-LOESCHEN-E                          MPERFORM
+           PERFORM M0400-MANDATZUBVIDHOLEN-E                            MPERFORM
+
+           PERFORM M0400-MANDATZUBVIDHOLEN-V                            MPERFORM
+
+           IF LAST-CALL-OK
+              MOVE AB03-MANDATREFNR(1)   TO WS-REPORT-MANDATREFNR
+              MOVE AB03-MANDANT(1)       TO WS-REPORT-MANDANT
+              MOVE AB03-MANDATSSTATUS(1) TO WS-REPORT-STATUS-ALT
+           ELSE
+              MOVE SPACES TO WS-REPORT-MANDATREFNR
+                              WS-REPORT-MANDANT
+              MOVE SPACES TO WS-REPORT-STATUS-ALT
+           END-IF
+
+      *    Ergebnis der reinen Datenermittlung hat keinen Einfluss
+      *    auf das eigentliche Loeschergebnis
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
+       D0900-LEBENSZYKLUS-SCHREIBEN.
+      * **--------------------------------------------------------***
+      *  Eintrag in den Mandats-Lebenszyklus-Report schreiben
+      *  (MANDATREFNR, BANKVERBINDUNGID, MANDANT, Status alt/neu,
+      *  gefeuerte Methode); fuehrt zugleich die MaCH-Nichtgefunden-
+      *  Zaehler aus MANDATLOESCHEN/MANDATARCHIVIEREN mit. Oeffnet und
+      *  schliesst die Report-Datei bei jedem Aufruf selbst (wie schon
+      *  bei MANDCKPT/MANDHAUD), damit ueber mehrere CALLs des OV1145A
+      *  hinweg innerhalb einer Ablaufeinheit jede Zeile zuverlaessig
+      *  angehaengt wird, statt nur die erste zu ueberschreiben.
+      * **--------------------------------------------------------***
+
+           OPEN EXTEND MANDREPT-DATEI
+           IF WS-MANDREPT-STATUS = '35'
+              CLOSE MANDREPT-DATEI
+              OPEN OUTPUT MANDREPT-DATEI
+           END-IF
 
            IF ALLES-OK
-      *|-<    $MPERFORM M0100-AKT-MANDAT-LOESCHEN-V
-              IF LOG-LEVEL-NR < 1                                       LOG
-                 MOVE DL140011V2 TO LG140011V2                          LOG
-                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
-                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
-                 PERFORM U9900-CALL-SF0011                              LOG
-              DISPLAY '  '                                              LOG
-              'M0100-AKT-MANDAT-LOESCHEN-V'                             LOG
-              END-IF                                                    LOG
-              PERFORM M0100-AKT-MANDAT-LOESCHEN-V                       MPERFORM
-      *|-<    $MPERFORM M0100-AKT-MANDAT-LOESCHEN-F
-              IF LOG-LEVEL-NR < 1                                       LOG
-                 MOVE DL140011V2 TO LG140011V2                          LOG
-                 MOVE K-ALL TO LG14-LOG-LEVEL                           LOG
-                 MOVE K-LOG TO WS-LOG-METHODE                           LOG
-                 PERFORM U9900-CALL-SF0011                              LOG
-              DISPLAY '  '                                              LOG
-              'M0100-AKT-MANDAT-LOESCHEN-F'                             LOG
-              END-IF                                                    LOG
-              PERFORM M0100-AKT-MANDAT-LOESCHEN-F                       MPERFORM
+              MOVE 'OK'     TO WS-REPORT-ERGEBNIS
+           ELSE
+              MOVE 'FEHLER' TO WS-REPORT-ERGEBNIS
            END-IF
 
+           MOVE SPACES TO MANDREPT-SATZ
+           STRING WS-METHODE               DELIMITED BY SPACE
+                  ' REFNR='                 DELIMITED BY SIZE
+                  WS-REPORT-MANDATREFNR     DELIMITED BY SPACE
+                  ' BVID='                  DELIMITED BY SIZE
+                  WS-REPORT-BANKVERBINDUNGID DELIMITED BY SIZE
+                  ' MANDANT='               DELIMITED BY SIZE
+                  WS-REPORT-MANDANT         DELIMITED BY SPACE
+                  ' STATUS-ALT='            DELIMITED BY SIZE
+                  WS-REPORT-STATUS-ALT      DELIMITED BY SIZE
+                  ' STATUS-NEU='            DELIMITED BY SIZE
+                  WS-REPORT-STATUS-NEU      DELIMITED BY SIZE
+                  ' ERGEBNIS='              DELIMITED BY SIZE
+                  WS-REPORT-ERGEBNIS        DELIMITED BY SPACE
+                  ' NICHTGEF-FETCH='        DELIMITED BY SIZE
+                  WS-REPORT-MSGFETCH-CTR    DELIMITED BY SIZE
+                  ' NICHTGEF-DEL='          DELIMITED BY SIZE
+                  WS-REPORT-MSGDEL-CTR      DELIMITED BY SIZE
+             INTO MANDREPT-SATZ
+           END-STRING
+
+           WRITE MANDREPT-SATZ
+           CLOSE MANDREPT-DATEI
+
            EXIT.
 
 
@@ -1103,6 +1973,7 @@
            MOVE EI01-SO0726E           TO EB01-SO0726E
 
            MOVE E01-BANKVERBINDUNGID   TO EB01-BANKVERBINDUNGID
+           MOVE E01-LOESCHGRUND        TO EB01-LOESCHGRUND
 
            EXIT.
 
@@ -1133,18 +2004,6 @@
            EXIT.
 
 
-       M0100-AKT-MANDAT-LOESCHEN-F.
-      ***------------------------------------------------------------***
-      * Fehlerverarbeitung
-      ***------------------------------------------------------------***
-
-           IF LAST-CALL-NOT-OK
-              SET NOT-ALLES-OK TO TRUE
-           END-IF
-
-           EXIT.
-
-
        M0100-AKT-MANDAT-LOESCHEN-F2.
       ***------------------------------------------------------------***
       * Fehlerverarbeitung
@@ -1169,6 +2028,9 @@
                   PERFORM FS101-MACH-AUFRUF-FETCH                       MSG-FETC
               END-IF                                                    MSG-FETC
 
+      *       Nicht-gefunden-Zaehler für den Aufrufer sichern
+              MOVE SY05-MSG-CTR-FETCHED TO WS-REPORT-MSGFETCH-CTR
+
               IF SY05-MSG-CTR-FETCHED = 1 AND
                  LK05-MSG-NUM-X4(1) = '9008'
       *          -------------------------------------------------------
@@ -1193,6 +2055,7 @@
                  ELSE                                                   MSG-DELE
                      PERFORM FS100-MACH-AUFRUF                          MSG-DELE
                  END-IF                                                 MSG-DELE
+                 MOVE SY05-MSG-CTR-DELETED TO WS-REPORT-MSGDEL-CTR
               ELSE
                  SET NOT-ALLES-OK TO TRUE
               END-IF
@@ -1209,6 +2072,7 @@
            MOVE EI01-SO0726E           TO EB01-SO0726E
 
            MOVE E01-BANKVERBINDUNGID   TO EB01-BANKVERBINDUNGID
+           MOVE E01-LOESCHGRUND        TO EB01-LOESCHGRUND
 
            EXIT.
 
@@ -1304,6 +2168,16 @@
 
            MOVE E01-BANKVERBINDUNGID   TO EB01-BANKVERBINDUNGID
 
+      *    LOESCHGRUND ist nur bei Aufruf aus D0130-ARCH-MANDAT-
+      *    LOESCHEN (MANDATLOESCHEN) fachlich belegt; aus D0230-
+      *    MANDAT-IN-ARCH-LOESCHEN (MANDATREAKTIVIEREN) heraus bleibt
+      *    EB01-LOESCHGRUND leer
+           IF ARCH-LOESCHGRUND-UEBERNEHMEN
+              MOVE E01-LOESCHGRUND     TO EB01-LOESCHGRUND
+           ELSE
+              MOVE SPACES              TO EB01-LOESCHGRUND
+           END-IF
+
            EXIT.
 
 
@@ -1369,6 +2243,9 @@
                   PERFORM FS101-MACH-AUFRUF-FETCH                       MSG-FETC
               END-IF                                                    MSG-FETC
 
+      *       Nicht-gefunden-Zaehler für den Aufrufer sichern
+              MOVE SY05-MSG-CTR-FETCHED TO WS-REPORT-MSGFETCH-CTR
+
               IF SY05-MSG-CTR-FETCHED = 1 AND
                  LK05-MSG-NUM-X4(1) = '9008'
       *          -------------------------------------------------------
@@ -1393,6 +2270,7 @@
                  ELSE                                                   MSG-DELE
                      PERFORM FS100-MACH-AUFRUF                          MSG-DELE
                  END-IF                                                 MSG-DELE
+                 MOVE SY05-MSG-CTR-DELETED TO WS-REPORT-MSGDEL-CTR
               ELSE
                  SET NOT-ALLES-OK TO TRUE
               END-IF
@@ -1449,65 +2327,100 @@
            EXIT.
 
 
-       M0500-MANDAT-ARCH-SPEICHERN-E.
+       M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-E.
       * **--------------------------------------------------------***
       * Eingabedaten prüfen und zur Weiterverarbeitung übertragen
       * **--------------------------------------------------------***
 
-           MOVE EI02-SO0733E             TO EB02-SO0733E
+           MOVE EI05-SO0738E           TO EB05-SO0738E
 
-           MOVE AB03-BANKVERBINDUNGID(1) TO EB02-BANKVERBINDUNGID
-           MOVE AB03-MANDATREFNR(1)      TO EB02-MANDATREFNR
-           MOVE AB03-MANDATSART(1)       TO EB02-MANDATSART
-           MOVE AB03-VERWENDUNGSART(1)   TO EB02-VERWENDUNGSART
-           MOVE AB03-LETZTVERWEND(1)     TO EB02-VERWENDDAT
-           MOVE AB03-VERWENDBARBIS(1)    TO EB02-VERWENDBARBIS
-           MOVE AB03-MANDATSSTATUS(1)    TO EB02-MANDATSSTATUS
-           MOVE AB03-ABLAGEORT(1)        TO EB02-ABLAGEORT
-           MOVE AB03-MANDANT(1)          TO EB02-MANDANT
-           MOVE AB03-ANLDAT(1)           TO EB02-ANLDAT
-           MOVE AB03-GUELTVONZP(1)       TO EB02-GUELTVONZP
-           MOVE AB03-GUELTBISZP(1)       TO EB02-GUELTBISZP
-           MOVE AB03-ANLAENDID(1)        TO EB02-ANLAENDID
-           MOVE AB03-ANLAENDPG(1)        TO EB02-ANLAENDPG
-           MOVE AB03-ANLAENDZP(1)        TO EB02-ANLAENDZP
+           MOVE E01-BANKVERBINDUNGID   TO EB05-BANKVERBINDUNGID
 
            EXIT.
 
 
-       M0500-MANDAT-ARCH-SPEICHERN-V.
+       M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-V.
       ***------------------------------------------------------------***
-      * Mandat in Archiv speichern
+      * Mandat in einem Aufruf aus dem Bestand holen, ins Archiv
+      * speichern und aus dem Bestand loeschen
       ***------------------------------------------------------------***
 
-      *|-< $MCALL OD1144A
+      *|-< $MCALL OD1147A
       *    ...    ENTITAET='ODMandat'
-      *    ...    METHODE='MANDATINARCHIVSPEICHER'
+      *    ...    METHODE='MANDATARCHIVUMZUG'
       *    ...    U13989
+      *    ...    AB05-SO0733E
+      *    ...    EB05-SO0738E
       *    ...    OMITTED
-      *    ...    EB02-SO0733E
-      *    ...    OMITTED
-      *    /* * $MCALL OD1144A                                          BSHMDOKU
+      *    /* * $MCALL OD1147A                                          BSHMDOKU
       *    /* * ENTITAET='ODMandat'                                     BSHMDOKU
-      *    /* * METHODE='MANDATINARCHIVSPEICHER'                        BSHMDOKU
-           MOVE 'MANDATINARCHIVSPEICHER' TO U1-MODUL-METHODE            MCALL
+      *    /* * METHODE='MANDATARCHIVUMZUG'                             BSHMDOKU
+           MOVE 'MANDATARCHIVUMZUG' TO U1-MODUL-METHODE                 MCALL
            MOVE 'ODMandat' TO U1-ZIEL-ENTITAET                          MCALL
-           CALL OD1144A USING U13989                                    MCALL
-                              OMITTED                                   MCALL
-                              EB02-SO0733E                              MCALL
+           CALL OD1147A USING U13989                                    MCALL
+                              AB05-SO0733E                               MCALL
+                              EB05-SO0738E                               MCALL
                               OMITTED                                   MCALL
            END-CALL                                                     MCALL
 
            EXIT.
 
 
-       M0500-MANDAT-ARCH-SPEICHERN-F.
+       M1000-MANDAT-ARCHIV-UMZUG-KOMBINIERT-F2.
       ***------------------------------------------------------------***
       * Fehlerverarbeitung
       ***------------------------------------------------------------***
 
            IF LAST-CALL-NOT-OK
-              SET NOT-ALLES-OK TO TRUE
+      *|-<    $MSG-FETCH
+      *       ... FUNCTION=2
+      *       ... SYNCPOINT=LAST-CALL
+      *       ... TEXT-ERMITTELN=N
+      *    /* * $MSG-FETCH                                              BSHMDOKU
+              MOVE DL05-UEBERGABE         TO SY05-UEBERGABE             MSG-FETC
+              MOVE DL113989               TO SY113989                   MSG-FETC
+              MOVE DL133991               TO SY133991                   MSG-FETC
+              MOVE 'FetchMsg_All'          TO SY11-MODUL-METHODE        MSG-FETC
+              SET SY05-K1-LAST-CALL TO TRUE                             MSG-FETC
+              SET SY05-KLARTEXT-NICHT-ERMITTELN TO TRUE                 MSG-FETC
+              MOVE MY-NAME                TO SY05-K1-AUFTRAGGEBER       MSG-FETC
+              IF LAST-CALL-MSG-NONE                                     MSG-FETC
+                  MOVE ZERO TO SY05-MSG-CTR-FETCHED                     MSG-FETC
+              ELSE                                                      MSG-FETC
+                  PERFORM FS101-MACH-AUFRUF-FETCH                       MSG-FETC
+              END-IF                                                    MSG-FETC
+
+      *       Nicht-gefunden-Zaehler für den Aufrufer sichern
+              MOVE SY05-MSG-CTR-FETCHED TO WS-REPORT-MSGFETCH-CTR
+
+              IF SY05-MSG-CTR-FETCHED = 1 AND
+                 LK05-MSG-NUM-X4(1) = '9008'
+      *          -------------------------------------------------------
+      *          Fehler 'keine weitere Daten gefunden' loeschen
+      *          -------------------------------------------------------
+      *|-<       $MSG-DELETE
+      *          ... FUNCTION=3
+      *          ... SYNCPOINT=LAST-CALL
+      *          ... MSG-NO-OLD='9008'
+      *          ... MSG-SYSTEM-OLD='BOB'
+      *    /* * $MSG-DELETE                                             BSHMDOKU
+                 MOVE DL05-UEBERGABE         TO SY05-UEBERGABE          MSG-DELE
+                 MOVE DL113989               TO SY113989                MSG-DELE
+                 MOVE DL133991               TO SY133991                MSG-DELE
+                 MOVE 'DelMsg_SyncMsgID'     TO SY11-MODUL-METHODE      MSG-DELE
+                 SET SY05-K1-LAST-CALL      TO TRUE                     MSG-DELE
+                 MOVE '9008'            TO SY05-K1-MSG-NUM-X4-ALT       MSG-DELE
+                 MOVE 'BOB'        TO SY05-K1-MSG-SYSTEM-ALT            MSG-DELE
+                 MOVE MY-NAME                TO SY05-K1-AUFTRAGGEBER    MSG-DELE
+                 IF LAST-CALL-MSG-NONE                                  MSG-DELE
+                     MOVE ZERO TO SY05-MSG-CTR-DELETED                  MSG-DELE
+                 ELSE                                                   MSG-DELE
+                     PERFORM FS100-MACH-AUFRUF                          MSG-DELE
+                 END-IF                                                 MSG-DELE
+                 MOVE SY05-MSG-CTR-DELETED TO WS-REPORT-MSGDEL-CTR
+              ELSE
+                 SET NOT-ALLES-OK TO TRUE
+              END-IF
            END-IF
 
            EXIT.
@@ -1561,6 +2474,164 @@
            EXIT.
 
 
+       M0600-MANDATARCHZUBVIDHOLEN-F2.
+      ***------------------------------------------------------------***
+      * Fehlerverarbeitung - nicht gefunden soll kein Fehler sein
+      * (wird nur von D0135-ABLAGE-PRUEFEN verwendet)
+      ***------------------------------------------------------------***
+
+           IF LAST-CALL-NOT-OK
+      *|-<    $MSG-FETCH
+      *       ... FUNCTION=2
+      *       ... SYNCPOINT=LAST-CALL
+      *       ... TEXT-ERMITTELN=N
+      *    /* * $MSG-FETCH                                              BSHMDOKU
+              MOVE DL05-UEBERGABE         TO SY05-UEBERGABE             MSG-FETC
+              MOVE DL113989               TO SY113989                   MSG-FETC
+              MOVE DL133991               TO SY133991                   MSG-FETC
+              MOVE 'FetchMsg_All'          TO SY11-MODUL-METHODE        MSG-FETC
+              SET SY05-K1-LAST-CALL TO TRUE                             MSG-FETC
+              SET SY05-KLARTEXT-NICHT-ERMITTELN TO TRUE                 MSG-FETC
+              MOVE MY-NAME                TO SY05-K1-AUFTRAGGEBER       MSG-FETC
+              IF LAST-CALL-MSG-NONE                                     MSG-FETC
+                  MOVE ZERO TO SY05-MSG-CTR-FETCHED                     MSG-FETC
+              ELSE                                                      MSG-FETC
+                  PERFORM FS101-MACH-AUFRUF-FETCH                       MSG-FETC
+              END-IF                                                    MSG-FETC
+
+              IF SY05-MSG-CTR-FETCHED = 1 AND
+                 LK05-MSG-NUM-X4(1) = '9008'
+      *          -------------------------------------------------------
+      *          Fehler 'keine weitere Daten gefunden' loeschen
+      *          -------------------------------------------------------
+      *|-<       $MSG-DELETE
+      *          ... FUNCTION=3
+      *          ... SYNCPOINT=LAST-CALL
+      *          ... MSG-NO-OLD='9008'
+      *          ... MSG-SYSTEM-OLD='BOB'
+      *    /* * $MSG-DELETE                                             BSHMDOKU
+                 MOVE DL05-UEBERGABE         TO SY05-UEBERGABE          MSG-DELE
+                 MOVE DL113989               TO SY113989                MSG-DELE
+                 MOVE DL133991               TO SY133991                MSG-DELE
+                 MOVE 'DelMsg_SyncMsgID'     TO SY11-MODUL-METHODE      MSG-DELE
+                 SET SY05-K1-LAST-CALL      TO TRUE                     MSG-DELE
+                 MOVE '9008'            TO SY05-K1-MSG-NUM-X4-ALT       MSG-DELE
+                 MOVE 'BOB'        TO SY05-K1-MSG-SYSTEM-ALT            MSG-DELE
+                 MOVE MY-NAME                TO SY05-K1-AUFTRAGGEBER    MSG-DELE
+                 IF LAST-CALL-MSG-NONE                                  MSG-DELE
+                     MOVE ZERO TO SY05-MSG-CTR-DELETED                  MSG-DELE
+                 ELSE                                                   MSG-DELE
+                     PERFORM FS100-MACH-AUFRUF                          MSG-DELE
+                 END-IF                                                 MSG-DELE
+              ELSE
+                 SET NOT-ALLES-OK TO TRUE
+              END-IF
+           END-IF
+
+           EXIT.
+
+
+       M0900-ABLAGE-DOKUMENT-PRUEFEN-E.
+      * **--------------------------------------------------------***
+      * Eingabedaten prüfen und zur Weiterverarbeitung übertragen
+      * **--------------------------------------------------------***
+
+           MOVE EI04-SO0739E           TO EB04-SO0739E
+
+           MOVE AB03-BANKVERBINDUNGID(1) TO EB04-BANKVERBINDUNGID
+           MOVE AB03-ABLAGEORT(1)        TO EB04-ABLAGEORT
+
+           EXIT.
+
+
+       M0900-ABLAGE-DOKUMENT-PRUEFEN-V.
+      ***------------------------------------------------------------***
+      * Bildarchiv/Dokumentenablage zum archivierten Mandat pruefen
+      * und die Loeschung des zugehoerigen Scan-Dokuments anstossen
+      ***------------------------------------------------------------***
+
+      *|-< $MCALL OD1146A
+      *    ...    ENTITAET='ODMandat'
+      *    ...    METHODE='ABLAGEDOKUMENTPRUEFEN'
+      *    ...    U13989
+      *    ...    OMITTED
+      *    ...    EB04-SO0739E
+      *    ...    OMITTED
+      *    /* * $MCALL OD1146A                                          BSHMDOKU
+      *    /* * ENTITAET='ODMandat'                                     BSHMDOKU
+      *    /* * METHODE='ABLAGEDOKUMENTPRUEFEN'                         BSHMDOKU
+           MOVE 'ABLAGEDOKUMENTPRUEFEN' TO U1-MODUL-METHODE             MCALL
+           MOVE 'ODMandat' TO U1-ZIEL-ENTITAET                          MCALL
+           CALL OD1146A USING U13989                                    MCALL
+                              OMITTED                                   MCALL
+                              EB04-SO0739E                               MCALL
+                              OMITTED                                   MCALL
+           END-CALL                                                     MCALL
+
+           EXIT.
+
+
+       M0900-ABLAGE-DOKUMENT-PRUEFEN-F2.
+      ***------------------------------------------------------------***
+      * Fehlerverarbeitung - nicht gefunden soll kein Fehler sein,
+      * eine echte MaCH-Stoerung aber schon
+      ***------------------------------------------------------------***
+
+           IF LAST-CALL-NOT-OK
+      *|-<    $MSG-FETCH
+      *       ... FUNCTION=2
+      *       ... SYNCPOINT=LAST-CALL
+      *       ... TEXT-ERMITTELN=N
+      *    /* * $MSG-FETCH                                              BSHMDOKU
+              MOVE DL05-UEBERGABE         TO SY05-UEBERGABE             MSG-FETC
+              MOVE DL113989               TO SY113989                   MSG-FETC
+              MOVE DL133991               TO SY133991                   MSG-FETC
+              MOVE 'FetchMsg_All'          TO SY11-MODUL-METHODE        MSG-FETC
+              SET SY05-K1-LAST-CALL TO TRUE                             MSG-FETC
+              SET SY05-KLARTEXT-NICHT-ERMITTELN TO TRUE                 MSG-FETC
+              MOVE MY-NAME                TO SY05-K1-AUFTRAGGEBER       MSG-FETC
+              IF LAST-CALL-MSG-NONE                                     MSG-FETC
+                  MOVE ZERO TO SY05-MSG-CTR-FETCHED                     MSG-FETC
+              ELSE                                                      MSG-FETC
+                  PERFORM FS101-MACH-AUFRUF-FETCH                       MSG-FETC
+              END-IF                                                    MSG-FETC
+
+      *       Nicht-gefunden-Zaehler für den Aufrufer sichern
+              MOVE SY05-MSG-CTR-FETCHED TO WS-REPORT-MSGFETCH-CTR
+
+              IF SY05-MSG-CTR-FETCHED = 1 AND
+                 LK05-MSG-NUM-X4(1) = '9008'
+      *          -------------------------------------------------------
+      *          Fehler 'keine weitere Daten gefunden' loeschen
+      *          -------------------------------------------------------
+      *|-<       $MSG-DELETE
+      *          ... FUNCTION=3
+      *          ... SYNCPOINT=LAST-CALL
+      *          ... MSG-NO-OLD='9008'
+      *          ... MSG-SYSTEM-OLD='BOB'
+      *    /* * $MSG-DELETE                                             BSHMDOKU
+                 MOVE DL05-UEBERGABE         TO SY05-UEBERGABE          MSG-DELE
+                 MOVE DL113989               TO SY113989                MSG-DELE
+                 MOVE DL133991               TO SY133991                MSG-DELE
+                 MOVE 'DelMsg_SyncMsgID'     TO SY11-MODUL-METHODE      MSG-DELE
+                 SET SY05-K1-LAST-CALL      TO TRUE                     MSG-DELE
+                 MOVE '9008'            TO SY05-K1-MSG-NUM-X4-ALT       MSG-DELE
+                 MOVE 'BOB'        TO SY05-K1-MSG-SYSTEM-ALT            MSG-DELE
+                 MOVE MY-NAME                TO SY05-K1-AUFTRAGGEBER    MSG-DELE
+                 IF LAST-CALL-MSG-NONE                                  MSG-DELE
+                     MOVE ZERO TO SY05-MSG-CTR-DELETED                  MSG-DELE
+                 ELSE                                                   MSG-DELE
+                     PERFORM FS100-MACH-AUFRUF                          MSG-DELE
+                 END-IF                                                 MSG-DELE
+                 MOVE SY05-MSG-CTR-DELETED TO WS-REPORT-MSGDEL-CTR
+              ELSE
+                 SET NOT-ALLES-OK TO TRUE
+              END-IF
+           END-IF
+
+           EXIT.
+
+
        M0700-MANDAT-AKT-SPEICHERN-E.
       * **--------------------------------------------------------***
       * Eingabedaten prüfen und zur Weiterverarbeitung übertragen
@@ -1625,6 +2696,70 @@
            EXIT.
 
 
+       M0800-MANDAT-SPERREN-E.
+      * **--------------------------------------------------------***
+      * Eingabedaten prüfen und zur Weiterverarbeitung übertragen
+      * **--------------------------------------------------------***
+
+           MOVE EI02-SO0733E             TO EB02-SO0733E
+
+           MOVE AB03-BANKVERBINDUNGID(1) TO EB02-BANKVERBINDUNGID
+           MOVE AB03-MANDATREFNR(1)      TO EB02-MANDATREFNR
+           MOVE AB03-MANDATSART(1)       TO EB02-MANDATSART
+           MOVE AB03-VERWENDUNGSART(1)   TO EB02-VERWENDUNGSART
+           MOVE AB03-LETZTVERWEND(1)     TO EB02-VERWENDDAT
+           MOVE AB03-VERWENDBARBIS(1)    TO EB02-VERWENDBARBIS
+           SET EB02-MANDATSSTATUS-GESPERRT TO TRUE
+           MOVE AB03-ABLAGEORT(1)        TO EB02-ABLAGEORT
+           MOVE AB03-MANDANT(1)          TO EB02-MANDANT
+           MOVE AB03-ANLDAT(1)           TO EB02-ANLDAT
+           MOVE AB03-GUELTVONZP(1)       TO EB02-GUELTVONZP
+           MOVE AB03-GUELTBISZP(1)       TO EB02-GUELTBISZP
+           MOVE AB03-ANLAENDID(1)        TO EB02-ANLAENDID
+           MOVE AB03-ANLAENDPG(1)        TO EB02-ANLAENDPG
+           MOVE AB03-ANLAENDZP(1)        TO EB02-ANLAENDZP
+
+           EXIT.
+
+
+       M0800-MANDAT-SPERREN-V.
+      ***------------------------------------------------------------***
+      * Mandat im Aktivbestand mit Status GESPERRT speichern
+      ***------------------------------------------------------------***
+
+      *|-< $MCALL OD1144A
+      *    ...    ENTITAET='ODMandat'
+      *    ...    METHODE='AKTIVESMANDATSPEICHERN'
+      *    ...    U13989
+      *    ...    OMITTED
+      *    ...    EB02-SO0733E
+      *    ...    OMITTED
+      *    /* * $MCALL OD1144A                                          BSHMDOKU
+      *    /* * ENTITAET='ODMandat'                                     BSHMDOKU
+      *    /* * METHODE='AKTIVESMANDATSPEICHERN'                        BSHMDOKU
+           MOVE 'AKTIVESMANDATSPEICHERN' TO U1-MODUL-METHODE            MCALL
+           MOVE 'ODMandat' TO U1-ZIEL-ENTITAET                          MCALL
+           CALL OD1144A USING U13989                                    MCALL
+                              OMITTED                                   MCALL
+                              EB02-SO0733E                              MCALL
+                              OMITTED                                   MCALL
+           END-CALL                                                     MCALL
+
+           EXIT.
+
+
+       M0800-MANDAT-SPERREN-F.
+      ***------------------------------------------------------------***
+      * Fehlerverarbeitung
+      ***------------------------------------------------------------***
+
+           IF LAST-CALL-NOT-OK
+              SET NOT-ALLES-OK TO TRUE
+           END-IF
+
+           EXIT.
+
+
       ***------------------------------------------------------------***
       *                U N T E R - S E C T I O N S
       * Sections, die von mehreren Stellen aus aufgerufen
@@ -1660,6 +2795,18 @@
            EXIT.
 
 
+       U0002-HEUTIGES-DATUM-ERMITTELN.
+      * ***--------------------------------------------------------***
+      * * Tagesdatum (JJJJMMTT) fuer Fristenpruefungen ermitteln
+      * ***--------------------------------------------------------***
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HEUTE-DATUM
+
+           SET ALLES-OK TO TRUE
+
+           EXIT.
+
+
       ***------------------------------------------------------------***
       *                F E H L E R - S E C T I O N S
       *
@@ -1765,6 +2912,56 @@
            SET NOT-ALLES-OK       TO TRUE
 
            EXIT.
+
+
+       F6104-FEHLER-MANDAT-ABGELAUFEN.
+      ***------------------------------------------------------------***
+      * Fehler: Mandat ist abgelaufen und darf nicht reaktiviert werden
+      ***------------------------------------------------------------***
+
+      *|-< $MSG-ADD
+      *    ... MSG-SEVERITY-NEW=CRITICAL
+      *    ... MSG-NO-NEW=6104
+      *    ... MSG-METHOD-LONG=L1-MODUL-METHODE
+      *    ... MSG-FIELD=AB03-VERWENDBARBIS
+      *    ... MSG-TYPE=VALID
+      *    ... MSG-VARIABLE1=AB03-VERWENDBARBIS
+      *    ... MSG-VARIABLE2=WS-HEUTE-DATUM
+      *    /* * $MSG-ADD                                                BSHMDOKU
+           MOVE DL05-UEBERGABE         TO SY05-UEBERGABE                MSG-ADD
+           MOVE DL113989               TO SY113989                      MSG-ADD
+           MOVE DL133991               TO SY133991                      MSG-ADD
+           MOVE 'AddMsg'               TO SY11-MODUL-METHODE            MSG-ADD
+           SET SY05-K1-SEVERITY-CRITICAL TO TRUE                        MSG-ADD
+           MOVE 6104            TO SY05-K1-MSG-NUM-X4-NEU               MSG-ADD
+           MOVE MY-NAME                TO SY05-K1-MSG-MODUL-NEU         MSG-ADD
+           MOVE MY-SYSTEM              TO SY05-K1-MSG-SYSTEM-NEU        MSG-ADD
+           MOVE MY-NAME-LOG            TO SY05-K1-MSG-MODUL-LOG         MSG-ADD
+           MOVE L1-MODUL-METHODE       TO SY05-K1-MSG-METHODE           MSG-ADD
+           MOVE 'AB03-VERWENDBARBIS'   TO SY05-K1-MSG-FEHLERFELD        MSG-ADD
+           SET SY05-K1-MSG-TYPE-VALID TO TRUE                           MSG-ADD
+           MOVE AB03-VERWENDBARBIS(1) TO SY05-K1-MSG-VARIABLE(1)        MSG-ADD
+           MOVE WS-HEUTE-DATUM TO SY05-K1-MSG-VARIABLE(2)               MSG-ADD
+           SET SY05-K1-MSG-ECR-NULL  TO TRUE                            MSG-ADD
+           MOVE MY-NAME                TO SY05-K1-AUFTRAGGEBER          MSG-ADD
+           IF LOG-LEVEL-NR < 6                                          LOG
+              MOVE DL140011V2 TO LG140011V2                             LOG
+              MOVE K-CRITICAL TO LG14-LOG-LEVEL                         LOG
+              MOVE K-LOG TO WS-LOG-METHODE                              LOG
+              PERFORM U9900-CALL-SF0011                                 LOG
+           DISPLAY '  '                                                 LOG
+           'Fehler / Hinweis-Nr. '                                      LOG
+           6104                                                         LOG
+           ' mit Severity='                                             LOG
+           'CRITICAL im MaCH eingestellt.'                              LOG
+           DISPLAY '  '                                                 LOG
+           'Bitte ggf. BOBERROR-File beachten!'                         LOG
+           END-IF                                                       LOG
+           PERFORM FS100-MACH-AUFRUF                                    MSG-ADD
+
+           SET NOT-ALLES-OK       TO TRUE
+
+           EXIT.
       ***------------------------------------------------------------***MACHAEPI
       * * PUZI CODE EXTENTION AREA MACH   Attention                    *MACHAEPI
       * * AUFRUF DES BOB-MACH                                          *MACHAEPI
